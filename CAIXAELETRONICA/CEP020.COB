@@ -0,0 +1,201 @@
+      *----------------------------------------------------------------
+      *                          CAIXA ELETRONICA
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *_______________________________________________________________
+      *
+       PROGRAM-ID. CEP020.
+       AUTHOR. "Gabriel Dziecinny"
+       DATE-WRITTEN. 16/08/2026.
+
+      *----------------------------------------------------------------*
+      *SISTEMA:     CE - CAIXA ELETRONICA
+      *JOB:         02 - CONCILIACAO DE MOVIMENTOS
+      *PROGRAMA:     0 - ORDENA O DIARIO DE MOVIMENTOS (MOVLOG) POR
+      *              CONTA E REPLICA CADA LANCAMENTO DO DIA A PARTIR DO
+      *              SALDO DE ABERTURA GRAVADO NO CADASTRO (CTAMESTR),
+      *              CONFERINDO SE O SALDO CALCULADO BATE COM O SALDO
+      *              RESULTANTE GRAVADO NO PROPRIO DIARIO E, NO FINAL
+      *              DA CONTA, COM O SALDO ATUAL DO CADASTRO.
+      *
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *16/08/2026 GFD  CRIACAO DO PROGRAMA
+      *19/08/2026 GFD  CHECAGEM DE STATUS APOS OS OPENS DE MOVLOG-ORD
+      *                E CTAMESTR.
+      *20/08/2026 GFD  AS CHAVES DO SORT PASSAM A REFERENCIAR OS NOMES
+      *                LOGW- DO REGISTRO DE TRABALHO (WORK-MOVLOG), E
+      *                NAO OS NOMES LOG- DO ARQUIVO DE SAIDA (GIVING).
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVLOG ASSIGN TO "MOVLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVLOG.
+
+           SELECT MOVLOG-ORD ASSIGN TO "MOVLOGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVLOG-ORD.
+
+           SELECT WORK-MOVLOG ASSIGN TO "WORKMOV".
+
+           SELECT CTAMESTR ASSIGN TO "CTAMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CHAVE
+               FILE STATUS IS WS-STATUS-CTAMESTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVLOG.
+       COPY CTALOG REPLACING
+           LOG-REGISTRO         BY LOGI-REGISTRO
+           LOG-NUM-CONTA        BY LOGI-NUM-CONTA
+           LOG-TIPO-MOVTO       BY LOGI-TIPO-MOVTO
+           LOG-TIPO-DEPOSITO    BY LOGI-TIPO-DEPOSITO
+           LOG-TIPO-SAQUE       BY LOGI-TIPO-SAQUE
+           LOG-TIPO-DESEMBOLSO  BY LOGI-TIPO-DESEMBOLSO
+           LOG-TIPO-JUROS-CHEQUE BY LOGI-TIPO-JUROS-CHEQUE
+           LOG-VALOR            BY LOGI-VALOR
+           LOG-DATA-MOVTO       BY LOGI-DATA-MOVTO
+           LOG-HORA-MOVTO       BY LOGI-HORA-MOVTO
+           LOG-SALDO-RESULTANTE BY LOGI-SALDO-RESULTANTE.
+
+       FD  MOVLOG-ORD.
+       COPY CTALOG.
+
+       SD  WORK-MOVLOG.
+       COPY CTALOG REPLACING
+           LOG-REGISTRO         BY LOGW-REGISTRO
+           LOG-NUM-CONTA        BY LOGW-NUM-CONTA
+           LOG-TIPO-MOVTO       BY LOGW-TIPO-MOVTO
+           LOG-TIPO-DEPOSITO    BY LOGW-TIPO-DEPOSITO
+           LOG-TIPO-SAQUE       BY LOGW-TIPO-SAQUE
+           LOG-TIPO-DESEMBOLSO  BY LOGW-TIPO-DESEMBOLSO
+           LOG-TIPO-JUROS-CHEQUE BY LOGW-TIPO-JUROS-CHEQUE
+           LOG-VALOR            BY LOGW-VALOR
+           LOG-DATA-MOVTO       BY LOGW-DATA-MOVTO
+           LOG-HORA-MOVTO       BY LOGW-HORA-MOVTO
+           LOG-SALDO-RESULTANTE BY LOGW-SALDO-RESULTANTE.
+
+       FD  CTAMESTR.
+       COPY CTACAD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-MOVLOG      PIC X(02) VALUE SPACES.
+       77 WS-STATUS-MOVLOG-ORD  PIC X(02) VALUE SPACES.
+       77 WS-STATUS-CTAMESTR    PIC X(02) VALUE SPACES.
+
+       77 WS-DATA-HOJE          PIC 9(08) VALUE ZERO.
+       77 WS-SW-FIM-MOVLOG      PIC X(01) VALUE 'N'.
+           88 WS-FIM-MOVLOG         VALUE 'S'.
+       77 WS-SW-PRIMEIRA-CONTA  PIC X(01) VALUE 'S'.
+           88 WS-PRIMEIRA-CONTA     VALUE 'S'.
+       77 WS-CONTA-CORRENTE     PIC 9(08) VALUE ZERO.
+       77 WS-SALDO-CALCULADO    PIC S9(10)V99 VALUE ZERO.
+       77 WS-QTD-CONTAS-OK      PIC 9(05) VALUE ZERO.
+       77 WS-QTD-CONTAS-DIVERG  PIC 9(05) VALUE ZERO.
+       77 WS-QTD-LINHAS-DIVERG  PIC 9(05) VALUE ZERO.
+       77 WS-SW-CONTA-DIVERGIU  PIC X(01) VALUE 'N'.
+           88 WS-CONTA-DIVERGIU     VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           P000-INICIO.
+               DISPLAY "+--------------------------------------+"
+               DISPLAY "| CEP020 - CONCILIACAO DE MOVIMENTOS    |"
+               DISPLAY "+--------------------------------------+"
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               DISPLAY "DATA DO PROCESSAMENTO: " WS-DATA-HOJE
+               SORT WORK-MOVLOG
+                   ON ASCENDING KEY LOGW-NUM-CONTA
+                   ON ASCENDING KEY LOGW-DATA-MOVTO
+                   ON ASCENDING KEY LOGW-HORA-MOVTO
+                   USING MOVLOG
+                   GIVING MOVLOG-ORD
+               OPEN INPUT MOVLOG-ORD
+               OPEN INPUT CTAMESTR
+               IF WS-STATUS-MOVLOG-ORD NOT = '00' OR
+                  WS-STATUS-CTAMESTR NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. MOVLOG-ORD: "
+                           WS-STATUS-MOVLOG-ORD " CTAMESTR: "
+                           WS-STATUS-CTAMESTR
+               ELSE
+                   PERFORM P010-LER-MOVLOG-ORD
+                   PERFORM P100-CONFERIR-CONTA
+                           UNTIL WS-FIM-MOVLOG
+                   DISPLAY "CONTAS CONFERIDAS OK.......: "
+                           WS-QTD-CONTAS-OK
+                   DISPLAY "CONTAS COM DIVERGENCIA......: "
+                           WS-QTD-CONTAS-DIVERG
+               END-IF
+               CLOSE MOVLOG-ORD CTAMESTR
+               STOP RUN.
+
+           P010-LER-MOVLOG-ORD.
+               READ MOVLOG-ORD
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-MOVLOG
+               END-READ.
+
+      *----------------------------------------------------------------*
+      *P100: PROCESSA POR QUEBRA DE CONTA. AO ENTRAR NUMA CONTA NOVA,  *
+      *      PARTE DO SALDO DE ABERTURA DO CADASTRO E VAI ACUMULANDO   *
+      *      OS LANCAMENTOS DO DIA ATE A CONTA MUDAR OU O ARQUIVO      *
+      *      ACABAR. O JUROS DE CHEQUE ESPECIAL (LOG-TIPO-JUROS-CHEQUE)*
+      *      NAO ENTRA NA SOMA -- ELE JA ESTA EMBUTIDO NO PROPRIO      *
+      *      SALDO DE ABERTURA GRAVADO PELO ROLLOVER DE DIA.           *
+      *----------------------------------------------------------------*
+           P100-CONFERIR-CONTA.
+               MOVE LOG-NUM-CONTA TO WS-CONTA-CORRENTE
+               MOVE 'N' TO WS-SW-CONTA-DIVERGIU
+               MOVE WS-CONTA-CORRENTE TO CTA-NUM-CONTA
+               READ CTAMESTR
+                   INVALID KEY
+                       DISPLAY "CONTA " WS-CONTA-CORRENTE
+                               " SEM CADASTRO EM CTAMESTR"
+                       MOVE 'S' TO WS-SW-CONTA-DIVERGIU
+               END-READ
+               IF WS-STATUS-CTAMESTR = '00'
+                   MOVE CTA-SALDO-ABERTURA-DIA TO WS-SALDO-CALCULADO
+                   PERFORM P110-ACUMULAR-LANCAMENTOS
+                           UNTIL WS-FIM-MOVLOG OR
+                                 LOG-NUM-CONTA NOT = WS-CONTA-CORRENTE
+                   IF WS-SALDO-CALCULADO NOT = CTA-SALDO
+                       MOVE 'S' TO WS-SW-CONTA-DIVERGIU
+                       DISPLAY "CONTA " WS-CONTA-CORRENTE
+                               " DIVERGENTE - CALCULADO: "
+                               WS-SALDO-CALCULADO
+                               " CADASTRO: " CTA-SALDO
+                   END-IF
+               ELSE
+                   PERFORM P010-LER-MOVLOG-ORD
+                           UNTIL WS-FIM-MOVLOG OR
+                                 LOG-NUM-CONTA NOT = WS-CONTA-CORRENTE
+               END-IF
+               IF WS-CONTA-DIVERGIU
+                   ADD 1 TO WS-QTD-CONTAS-DIVERG
+               ELSE
+                   ADD 1 TO WS-QTD-CONTAS-OK
+               END-IF.
+
+           P110-ACUMULAR-LANCAMENTOS.
+               IF LOG-DATA-MOVTO = CTA-DATA-ABERTURA-DIA AND
+                  NOT LOG-TIPO-JUROS-CHEQUE
+                   IF LOG-TIPO-DEPOSITO OR LOG-TIPO-DESEMBOLSO
+                       ADD LOG-VALOR TO WS-SALDO-CALCULADO
+                   ELSE
+                       SUBTRACT LOG-VALOR FROM WS-SALDO-CALCULADO
+                   END-IF
+                   IF WS-SALDO-CALCULADO NOT = LOG-SALDO-RESULTANTE
+                       MOVE 'S' TO WS-SW-CONTA-DIVERGIU
+                       ADD 1 TO WS-QTD-LINHAS-DIVERG
+                       DISPLAY "CONTA " WS-CONTA-CORRENTE
+                               " LANCAMENTO DE " LOG-VALOR
+                               " NAO BATE - CALCULADO: "
+                               WS-SALDO-CALCULADO
+                               " DIARIO: " LOG-SALDO-RESULTANTE
+                   END-IF
+               END-IF
+               PERFORM P010-LER-MOVLOG-ORD.
+           END PROGRAM CEP020.
