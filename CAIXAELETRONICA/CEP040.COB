@@ -0,0 +1,98 @@
+      *----------------------------------------------------------------
+      *                          CAIXA ELETRONICA
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *_______________________________________________________________
+      *
+       PROGRAM-ID. CEP040.
+       AUTHOR. "Gabriel Dziecinny"
+       DATE-WRITTEN. 19/08/2026.
+
+      *----------------------------------------------------------------*
+      *SISTEMA:     CE - CAIXA ELETRONICA
+      *JOB:         04 - ABASTECIMENTO DE CASSETES
+      *PROGRAMA:     0 - CADASTRA OU REABASTECE O ESTOQUE DE CEDULAS DE
+      *              UMA DENOMINACAO NO CASSETE (CASMEST). E O UNICO
+      *              PONTO DO SISTEMA QUE GRAVA O PRIMEIRO REGISTRO DE
+      *              UMA DENOMINACAO -- SEM ELE O CASMEST SO PODERIA
+      *              SER POVOADO POR FORA DO SISTEMA.
+      *
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *19/08/2026 GFD  CRIACAO DO PROGRAMA
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASMEST ASSIGN TO "CASMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASS-CHAVE
+               FILE STATUS IS WS-STATUS-CASMEST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASMEST.
+       COPY CASSETE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CASMEST     PIC X(02) VALUE SPACES.
+       77 WS-QTD-A-ABASTECER    PIC 9(05) VALUE ZERO.
+       77 WS-RESP-CONTINUAR     PIC X(01) VALUE 'S'.
+           88 WS-CONTINUA-ABASTECENDO VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           P000-INICIO.
+               DISPLAY "+--------------------------------------+"
+               DISPLAY "| CEP040 - ABASTECIMENTO DE CASSETES    |"
+               DISPLAY "+--------------------------------------+"
+               OPEN I-O CASMEST
+               IF WS-STATUS-CASMEST NOT = '00'
+                   DISPLAY "ERRO AO ABRIR CASMEST. STATUS: "
+                           WS-STATUS-CASMEST
+               ELSE
+                   PERFORM P050-LACO-ABASTECIMENTO
+                           UNTIL NOT WS-CONTINUA-ABASTECENDO
+                   CLOSE CASMEST
+               END-IF
+               STOP RUN.
+
+           P050-LACO-ABASTECIMENTO.
+               PERFORM P100-ABASTECER-DENOMINACAO
+               PERFORM P200-PERGUNTAR-CONTINUAR.
+
+      *----------------------------------------------------------------*
+      *P100: LE A DENOMINACAO INFORMADA. SE NAO EXISTIR NO CASMEST,    *
+      *      CADASTRA UM REGISTRO NOVO PERGUNTANDO O ESTOQUE MINIMO;   *
+      *      SE JA EXISTIR, SOMA A QUANTIDADE INFORMADA AO ESTOQUE.    *
+      *----------------------------------------------------------------*
+           P100-ABASTECER-DENOMINACAO.
+               DISPLAY "DENOMINACAO DA CEDULA (EX: 100, 050): "
+               ACCEPT CASS-DENOMINACAO
+               READ CASMEST
+                   INVALID KEY
+                       PERFORM P110-CADASTRAR-DENOMINACAO
+               END-READ
+               IF WS-STATUS-CASMEST = '00' OR WS-STATUS-CASMEST = '23'
+                   DISPLAY "QUANTIDADE DE NOTAS A ABASTECER: "
+                   ACCEPT WS-QTD-A-ABASTECER
+                   ADD WS-QTD-A-ABASTECER TO CASS-QTD-NOTAS
+                   IF WS-STATUS-CASMEST = '23'
+                       WRITE CASS-REGISTRO
+                   ELSE
+                       REWRITE CASS-REGISTRO
+                   END-IF
+                   DISPLAY "ESTOQUE ATUAL DA CEDULA DE R$ "
+                           CASS-DENOMINACAO ": " CASS-QTD-NOTAS
+               END-IF.
+
+           P110-CADASTRAR-DENOMINACAO.
+               DISPLAY "DENOMINACAO NOVA. ESTOQUE MINIMO DE ALARME: "
+               ACCEPT CASS-QTD-MINIMA
+               MOVE ZERO TO CASS-QTD-NOTAS.
+
+           P200-PERGUNTAR-CONTINUAR.
+               DISPLAY "ABASTECER OUTRA DENOMINACAO (S/N)? "
+               ACCEPT WS-RESP-CONTINUAR.
+
+           END PROGRAM CEP040.
