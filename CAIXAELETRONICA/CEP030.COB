@@ -0,0 +1,161 @@
+      *----------------------------------------------------------------
+      *                          CAIXA ELETRONICA
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *_______________________________________________________________
+      *
+       PROGRAM-ID. CEP030.
+       AUTHOR. "Gabriel Dziecinny"
+       DATE-WRITTEN. 16/08/2026.
+
+      *----------------------------------------------------------------*
+      *SISTEMA:     CE - CAIXA ELETRONICA
+      *JOB:         03 - PROCESSAMENTO DE DESEMBOLSOS
+      *PROGRAMA:     0 - LE A INTERFACE DE DESEMBOLSO (DESEMBOL) GERADA
+      *              PELO RFP010 E CREDITA CADA CONTRATO NA CONTA
+      *              INDICADA, GRAVANDO O MOVIMENTO NO DIARIO (MOVLOG).
+      *
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *16/08/2026 GFD  CRIACAO DO PROGRAMA
+      *19/08/2026 GFD  DESEMBOL PASSA A SER INDEXADO POR CONTRATO E CADA
+      *                REGISTRO E MARCADO COMO PROCESSADO APOS O CREDITO,
+      *                PARA UM REPROCESSAMENTO NAO CREDITAR DE NOVO OS
+      *                DESEMBOLSOS QUE UMA EXECUCAO ANTERIOR JA PEGOU.
+      *20/08/2026 GFD  O ROLLOVER DE DIA DA CONTA PASSA A USAR O MESMO
+      *                COPYBOOK DIAROLL DO CEP010, EM VEZ DE REPETIR A
+      *                LOGICA AQUI SEM COBRAR O JUROS DE CHEQUE ESPECIAL.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESEMBOL ASSIGN TO "DESEMBOL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DESEMB-NUM-CONTRATO
+               FILE STATUS IS WS-STATUS-DESEMBOL.
+
+           SELECT CTAMESTR ASSIGN TO "CTAMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CHAVE
+               FILE STATUS IS WS-STATUS-CTAMESTR.
+
+           SELECT MOVLOG ASSIGN TO "MOVLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DESEMBOL.
+       COPY DESEMB.
+
+       FD  CTAMESTR.
+       COPY CTACAD.
+
+       FD  MOVLOG.
+       COPY CTALOG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-DESEMBOL   PIC X(02) VALUE SPACES.
+       77 WS-STATUS-CTAMESTR   PIC X(02) VALUE SPACES.
+       77 WS-STATUS-MOVLOG     PIC X(02) VALUE SPACES.
+       77 WS-SW-FIM-DESEMBOL   PIC X(01) VALUE 'N'.
+           88 WS-FIM-DESEMBOL      VALUE 'S'.
+       77 WS-DATA-HOJE         PIC 9(08) VALUE ZERO.
+       77 WS-HORA-AGORA        PIC 9(06) VALUE ZERO.
+       77 WS-QTD-PROCESSADOS   PIC 9(05) VALUE ZERO.
+       77 WS-QTD-REJEITADOS    PIC 9(05) VALUE ZERO.
+       77 WS-QTD-JA-PROCESS    PIC 9(05) VALUE ZERO.
+       77 WS-VLR-TOTAL-CREDITO PIC 9(12)V99 VALUE ZERO.
+       77 WS-SW-VIROU-O-DIA    PIC X(01) VALUE 'N'.
+           88 WS-VIROU-O-DIA       VALUE 'S'.
+       77 WS-VALOR-JUROS-CHEQUE PIC 9(10)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           P000-INICIO.
+               DISPLAY "+--------------------------------------+"
+               DISPLAY "| CEP030 - PROCESSAMENTO DE DESEMBOLSOS |"
+               DISPLAY "+--------------------------------------+"
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-AGORA FROM TIME
+               OPEN I-O DESEMBOL
+               OPEN I-O CTAMESTR
+               OPEN EXTEND MOVLOG
+               IF WS-STATUS-DESEMBOL NOT = '00' OR
+                  WS-STATUS-CTAMESTR NOT = '00' OR
+                  WS-STATUS-MOVLOG NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. DESEMBOL: "
+                           WS-STATUS-DESEMBOL " CTAMESTR: "
+                           WS-STATUS-CTAMESTR " MOVLOG: "
+                           WS-STATUS-MOVLOG
+               ELSE
+                   PERFORM P010-LER-DESEMBOL
+                   PERFORM P100-PROCESSAR-ARQUIVO
+                           UNTIL WS-FIM-DESEMBOL
+                   DISPLAY "DESEMBOLSOS CREDITADOS.....: "
+                           WS-QTD-PROCESSADOS
+                   DISPLAY "DESEMBOLSOS REJEITADOS.....: "
+                           WS-QTD-REJEITADOS
+                   DISPLAY "DESEMBOLSOS JA PROCESSADOS.: "
+                           WS-QTD-JA-PROCESS
+                   DISPLAY "VALOR TOTAL CREDITADO......: "
+                           WS-VLR-TOTAL-CREDITO
+               END-IF
+               CLOSE DESEMBOL CTAMESTR MOVLOG
+               STOP RUN.
+
+           P010-LER-DESEMBOL.
+               READ DESEMBOL NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-DESEMBOL
+               END-READ.
+
+      *----------------------------------------------------------------*
+      *P100: CREDITA O VALOR DO DESEMBOLSO NA CONTA INDICADA E MARCA O *
+      *      REGISTRO COMO PROCESSADO, PARA QUE UM REPROCESSAMENTO NAO*
+      *      CREDITE O MESMO DESEMBOLSO DUAS VEZES. SE A CONTA NAO    *
+      *      EXISTIR O REGISTRO E REJEITADO E CONTABILIZADO.          *
+      *----------------------------------------------------------------*
+           P100-PROCESSAR-ARQUIVO.
+               IF DESEMB-PROCESSADO
+                   ADD 1 TO WS-QTD-JA-PROCESS
+               ELSE
+                   MOVE DESEMB-NUM-CONTA-CREDITO TO CTA-NUM-CONTA
+                   READ CTAMESTR
+                       INVALID KEY
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY "CONTA " DESEMB-NUM-CONTA-CREDITO
+                                   " NAO ENCONTRADA. CONTRATO "
+                                   DESEMB-NUM-CONTRATO " REJEITADO."
+                   END-READ
+                   IF WS-STATUS-CTAMESTR = '00'
+                       PERFORM P015-ATUALIZAR-DIA-CORRENTE
+                       ADD DESEMB-VALOR TO CTA-SALDO
+                       MOVE WS-DATA-HOJE TO CTA-DATA-ULT-MOVTO
+                       REWRITE CTA-REGISTRO
+                       MOVE DESEMB-NUM-CONTA-CREDITO TO LOG-NUM-CONTA
+                       SET LOG-TIPO-DESEMBOLSO TO TRUE
+                       MOVE DESEMB-VALOR TO LOG-VALOR
+                       MOVE WS-DATA-HOJE TO LOG-DATA-MOVTO
+                       MOVE WS-HORA-AGORA TO LOG-HORA-MOVTO
+                       MOVE CTA-SALDO TO LOG-SALDO-RESULTANTE
+                       WRITE LOG-REGISTRO
+                       SET DESEMB-PROCESSADO TO TRUE
+                       REWRITE DESEMB-REGISTRO
+                       ADD 1 TO WS-QTD-PROCESSADOS
+                       ADD DESEMB-VALOR TO WS-VLR-TOTAL-CREDITO
+                   END-IF
+               END-IF
+               PERFORM P010-LER-DESEMBOL.
+
+      *----------------------------------------------------------------*
+      *P015/P016: ROLLOVER DE DIA E COBRANCA DE JUROS DE CHEQUE        *
+      *           ESPECIAL. COMPARTILHADO COM O LOGON DO CAIXA         *
+      *           ELETRONICO (CEP010) ATRAVES DO COPYBOOK DIAROLL,     *
+      *           PARA QUE O DESEMBOLSO NAO VIRE O DIA NA CONTA SEM    *
+      *           COBRAR O JUROS QUE O LOGON COBRARIA.                 *
+      *----------------------------------------------------------------*
+       COPY DIAROLL.
+
+           END PROGRAM CEP030.
