@@ -1,5 +1,5 @@
       *----------------------------------------------------------------
-      *                          CAIXA ELETRONICA                  
+      *                          CAIXA ELETRONICA
       *----------------------------------------------------------------
        IDENTIFICATION DIVISION.
       *_______________________________________________________________
@@ -7,24 +7,240 @@
        PROGRAM-ID. CEP010.
        AUTHOR. "Gabriel Dziecinny"
        DATE-WRITTEN. 14/08/2024.
-       
+
       *----------------------------------------------------------------*
-      *SISTEMA:     CE - CAIXA ELETRONICA 
-      *JOB:         01 - OPERACOES    
+      *SISTEMA:     CE - CAIXA ELETRONICA
+      *JOB:         01 - OPERACOES
       *PROGRAMA:     0 - COMECO DE TUDO
       *
-      *
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *14/08/2026 GFD  SALDO PASSA A VIR DO CADASTRO DE CONTAS
+      *                (CTAMESTR) EM VEZ DE VIVER SO EM WORKING-STORAGE.
+      *14/08/2026 GFD  TODO DEPOSITO/SAQUE PASSA A GRAVAR NO DIARIO DE
+      *                MOVIMENTOS (MOVLOG).
+      *14/08/2026 GFD  INCLUIDA CONFERENCIA DE SENHA COM BLOQUEIO POR
+      *                TENTATIVAS ANTES DE LIBERAR O MENU.
+      *14/08/2026 GFD  SAQUE PASSA A SIMULAR A COMPOSICAO DE CEDULAS
+      *                CONTRA O CASSETE (CASMEST).
+      *14/08/2026 GFD  INCLUIDO LIMITE DIARIO DE SAQUE, SEPARADO DO
+      *                CONFERE DE SALDO.
+      *14/08/2026 GFD  INCLUIDO LIMITE DE CHEQUE ESPECIAL COM ENCARGO
+      *                SEPARADO DO SALDO PRINCIPAL.
+      *19/08/2026 GFD  O ENCARGO DO CHEQUE ESPECIAL (CTA-TAXA-CHEQUE-
+      *                ESP-MES) NUNCA ERA COBRADO -- SO O LIMITE ERA
+      *                CONFERIDO. AGORA O ROLLOVER DE DIA COBRA JUROS
+      *                SOBRE O VALOR EM USO DO CHEQUE ESPECIAL, GRAVANDO
+      *                UM LANCAMENTO LOG-TIPO-JUROS-CHEQUE NO MOVLOG.
+      *                INCLUIDO ALARME DE CEDULAS BAIXAS NO CASSETE E
+      *                CONFERENCIA DE FILE STATUS APOS TODO OPEN.
+      *                INCLUIDA ABERTURA DE CONTA NOVA NO LOGON -- ATE
+      *                ENTAO NAO HAVIA COMO GRAVAR O PRIMEIRO REGISTRO
+      *                DO CTAMESTR A PARTIR DO PROPRIO SISTEMA.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
-        
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTR ASSIGN TO "CTAMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CHAVE
+               FILE STATUS IS WS-STATUS-CTAMESTR.
+
+           SELECT MOVLOG ASSIGN TO "MOVLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVLOG.
+
+           SELECT CASMEST ASSIGN TO "CASMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASS-CHAVE
+               FILE STATUS IS WS-STATUS-CASMEST.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTR.
+       COPY CTACAD.
+
+       FD  MOVLOG.
+       COPY CTALOG.
+
+       FD  CASMEST.
+       COPY CASSETE.
 
            WORKING-STORAGE SECTION.
            77 WS-OPCAO PIC X(2).
-           77 WS-SALDO PIC 9(10)V99 VALUE ZERO.
+           77 WS-SALDO PIC S9(10)V99 VALUE ZERO.
            77 WS-DEPOSITO PIC 9(10)V99 VALUE ZERO.
            77 WS-SAQUE PIC 9(10)V99 VALUE ZERO.
+
+           77 WS-NUM-CONTA          PIC 9(08) VALUE ZERO.
+           77 WS-SENHA-DIGITADA     PIC 9(04) VALUE ZERO.
+           77 WS-DATA-HOJE          PIC 9(08) VALUE ZERO.
+           77 WS-HORA-AGORA         PIC 9(06) VALUE ZERO.
+
+           77 WS-STATUS-CTAMESTR    PIC X(02) VALUE SPACES.
+           77 WS-STATUS-MOVLOG      PIC X(02) VALUE SPACES.
+           77 WS-STATUS-CASMEST     PIC X(02) VALUE SPACES.
+
+           77 WS-SW-CONTA-OK        PIC X(01) VALUE 'N'.
+               88 WS-CONTA-ENCONTRADA    VALUE 'S'.
+           77 WS-SW-ACESSO-LIBERADO PIC X(01) VALUE 'N'.
+               88 WS-ACESSO-LIBERADO     VALUE 'S'.
+           77 WS-MAX-TENTATIVAS-SENHA PIC 9(01) VALUE 3.
+           77 WS-LIMITE-SAQUE-DIA-PADRAO PIC 9(10)V99 VALUE 1000.00.
+           77 WS-SW-VIROU-O-DIA     PIC X(01) VALUE 'N'.
+               88 WS-VIROU-O-DIA        VALUE 'S'.
+
+           77 WS-VALOR-DISPONIVEL   PIC S9(10)V99 VALUE ZERO.
+           77 WS-VALOR-EXCESSO      PIC 9(10)V99 VALUE ZERO.
+           77 WS-VALOR-JUROS-CHEQUE PIC 9(10)V99 VALUE ZERO.
+
+           01 WS-TAB-CEDULAS-VALUE.
+               03 FILLER            PIC 9(03) VALUE 100.
+               03 FILLER            PIC 9(03) VALUE 050.
+               03 FILLER            PIC 9(03) VALUE 020.
+               03 FILLER            PIC 9(03) VALUE 010.
+           01 WS-TAB-CEDULAS REDEFINES WS-TAB-CEDULAS-VALUE.
+               03 WS-DENOMINACAO OCCURS 4 TIMES PIC 9(03).
+           77 WS-IND-CEDULA         PIC 9(02) VALUE ZERO.
+           77 WS-VALOR-RESTANTE     PIC 9(10)V99 VALUE ZERO.
+           77 WS-QTD-NOTAS-NECESS   PIC 9(05) VALUE ZERO.
+           77 WS-VALOR-ATENDIDO     PIC 9(10)V99 VALUE ZERO.
+           77 WS-SW-CASSETE-FALTOU  PIC X(01) VALUE 'N'.
+               88 WS-CASSETE-FALTOU     VALUE 'S'.
+
+           77 WS-RESP-ABRIR-CONTA   PIC X(01) VALUE 'N'.
+               88 WS-ABRE-CONTA-NOVA    VALUE 'S'.
+           77 WS-SENHA-CONFIRMA     PIC 9(04) VALUE ZERO.
+
        PROCEDURE DIVISION.
+           P000-INICIO.
+               OPEN I-O CTAMESTR
+               OPEN EXTEND MOVLOG
+               OPEN I-O CASMEST
+               IF WS-STATUS-CTAMESTR NOT = '00' OR
+                  WS-STATUS-MOVLOG NOT = '00' OR
+                  WS-STATUS-CASMEST NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. CTAMESTR: "
+                           WS-STATUS-CTAMESTR " MOVLOG: "
+                           WS-STATUS-MOVLOG " CASMEST: "
+                           WS-STATUS-CASMEST
+               ELSE
+                   ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                   ACCEPT WS-HORA-AGORA FROM TIME
+                   PERFORM P010-LOGON
+                   IF WS-ACESSO-LIBERADO
+                       PERFORM P015-ATUALIZAR-DIA-CORRENTE
+                       MOVE CTA-SALDO TO WS-SALDO
+                       PERFORM P001-MENU1
+                   END-IF
+               END-IF
+               CLOSE CTAMESTR MOVLOG CASMEST
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+      *P010-LOGON: LE A CONTA E CONFERE A SENHA ANTES DE LIBERAR O     *
+      *            MENU DE OPERACOES.                                 *
+      *----------------------------------------------------------------*
+           P010-LOGON.
+               DISPLAY "+----------------+"
+               DISPLAY "| BANCO CODE MEU |"
+               DISPLAY "+----------------+"
+               DISPLAY "DIGITE O NUMERO DA CONTA: "
+               ACCEPT WS-NUM-CONTA
+               MOVE WS-NUM-CONTA TO CTA-NUM-CONTA
+               READ CTAMESTR
+                   INVALID KEY
+                       MOVE 'N' TO WS-SW-CONTA-OK
+               END-READ
+               IF WS-STATUS-CTAMESTR = '00'
+                   MOVE 'S' TO WS-SW-CONTA-OK
+               END-IF
+               IF NOT WS-CONTA-ENCONTRADA
+                   DISPLAY "CONTA NAO ENCONTRADA"
+                   PERFORM P012-ABRIR-CONTA
+               ELSE
+                   IF CTA-BLOQUEADA
+                       DISPLAY "CONTA BLOQUEADA POR EXCESSO DE "
+                               "TENTATIVAS DE SENHA. PROCURE UMA "
+                               "AGENCIA."
+                   ELSE
+                       PERFORM P011-VALIDAR-SENHA
+                           UNTIL WS-SW-ACESSO-LIBERADO = 'S' OR
+                                 CTA-SW-BLOQUEADA
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *P012: QUANDO A CONTA DIGITADA NAO EXISTE, OFERECE ABRIR UMA     *
+      *      CONTA NOVA COM O MESMO NUMERO, ZERADA, E JA LIBERA O      *
+      *      ACESSO -- E O UNICO PONTO DO SISTEMA QUE GRAVA O PRIMEIRO *
+      *      REGISTRO DE UMA CONTA NO CTAMESTR.                        *
+      *----------------------------------------------------------------*
+           P012-ABRIR-CONTA.
+               DISPLAY "DESEJA ABRIR CONTA NOVA COM ESSE NUMERO (S/N)? "
+               ACCEPT WS-RESP-ABRIR-CONTA
+               IF WS-ABRE-CONTA-NOVA
+                   DISPLAY "DEFINA A SENHA DA CONTA: "
+                   ACCEPT WS-SENHA-DIGITADA
+                   DISPLAY "CONFIRME A SENHA: "
+                   ACCEPT WS-SENHA-CONFIRMA
+                   IF WS-SENHA-DIGITADA NOT = WS-SENHA-CONFIRMA
+                       DISPLAY "SENHAS NAO CONFEREM. CONTA NAO ABERTA."
+                   ELSE
+                       INITIALIZE CTA-REGISTRO
+                       MOVE WS-NUM-CONTA TO CTA-NUM-CONTA
+                       MOVE WS-SENHA-DIGITADA TO CTA-SENHA
+                       MOVE WS-DATA-HOJE TO CTA-DATA-ABERTURA-DIA
+                       MOVE WS-LIMITE-SAQUE-DIA-PADRAO TO
+                            CTA-LIMITE-SAQUE-DIA
+                       MOVE 'N' TO CTA-SW-BLOQUEADA
+                       WRITE CTA-REGISTRO
+                           INVALID KEY
+                               DISPLAY "ERRO AO ABRIR A CONTA"
+                       END-WRITE
+                       IF WS-STATUS-CTAMESTR = '00'
+                           DISPLAY "CONTA ABERTA COM SUCESSO"
+                           MOVE 'S' TO WS-SW-ACESSO-LIBERADO
+                           MOVE CTA-SALDO TO WS-SALDO
+                       END-IF
+                   END-IF
+               END-IF.
+
+           P011-VALIDAR-SENHA.
+               DISPLAY "DIGITE A SENHA: "
+               ACCEPT WS-SENHA-DIGITADA
+               IF WS-SENHA-DIGITADA = CTA-SENHA
+                   MOVE ZERO TO CTA-QTD-TENTATIVAS-SENHA
+                   MOVE 'S' TO WS-SW-ACESSO-LIBERADO
+                   MOVE CTA-SALDO TO WS-SALDO
+                   REWRITE CTA-REGISTRO
+               ELSE
+                   ADD 1 TO CTA-QTD-TENTATIVAS-SENHA
+                   IF CTA-QTD-TENTATIVAS-SENHA >=
+                                          WS-MAX-TENTATIVAS-SENHA
+                       MOVE 'S' TO CTA-SW-BLOQUEADA
+                       REWRITE CTA-REGISTRO
+                       DISPLAY "SENHA INCORRETA. CONTA BLOQUEADA."
+                   ELSE
+                       REWRITE CTA-REGISTRO
+                       DISPLAY "SENHA INCORRETA. TENTE NOVAMENTE."
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *P015/P016: ROLLOVER DE DIA E COBRANCA DE JUROS DE CHEQUE        *
+      *           ESPECIAL. COMPARTILHADO COM O BATCH DE DESEMBOLSO    *
+      *           (CEP030) ATRAVES DO COPYBOOK DIAROLL, PARA QUE OS    *
+      *           DOIS PONTOS QUE MOVIMENTAM CTAMESTR VIREM O DIA DA   *
+      *           MESMA FORMA.                                         *
+      *----------------------------------------------------------------*
+       COPY DIAROLL.
+
            P001-MENU1.
                DISPLAY "+----------------+".
                DISPLAY "| BANCO CODE MEU |".
@@ -35,29 +251,12 @@
                DISPLAY "4 - SAIR".
                ACCEPT WS-OPCAO.
 
-           EVALUATE WS-OPCAO   
+           EVALUATE WS-OPCAO
                WHEN '1'
-                   DISPLAY "+----------------+"
-                   DISPLAY "| BANCO CODE MEU |"
-                   DISPLAY "+----------------+"
-                   DISPLAY "DIGITE O VALOR  DO DEPOSITO: "
-                   ACCEPT WS-DEPOSITO
-                   COMPUTE WS-SALDO = WS-SALDO +WS-DEPOSITO
-                   DISPLAY "DEPOSITO EFETIVADO"
+                   PERFORM P100-DEPOSITO
                    PERFORM P001-MENU1
                WHEN '2'
-                   DISPLAY "+----------------+"
-                   DISPLAY "| BANCO CODE MEU |"
-                   DISPLAY "+----------------+"
-                   DISPLAY "DIGITE O VALOR DO SAQUE"
-                   ACCEPT WS-SAQUE
-                   IF WS-SAQUE > WS-SALDO
-                   THEN
-                       DISPLAY "SALDO INSIFICIENTE PARA OPERAÇÃO"
-                   ELSE 
-                       COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
-                       DISPLAY "SAQUE EFETIVADO"
-                   END-IF
+                   PERFORM P200-SAQUE
                    PERFORM P001-MENU1
                WHEN '3'
                    DISPLAY "+----------------+"
@@ -66,10 +265,159 @@
                    DISPLAY "O SEU SALDO É DE: " WS-SALDO
                    PERFORM P001-MENU1
                WHEN '4'
-                   DISPLAY "OBRIGADO POR UTILIZAR O NOSSO SISTEMA" 
-                   CONTINUE 
-               WHEN OTHER 
+                   DISPLAY "OBRIGADO POR UTILIZAR O NOSSO SISTEMA"
+                   CONTINUE
+               WHEN OTHER
                    PERFORM P001-MENU1
            END-EVALUATE.
-           STOP RUN.
-           END PROGRAM CEP010.
\ No newline at end of file
+
+      *----------------------------------------------------------------*
+      *P100-DEPOSITO: ATUALIZA O SALDO NO CADASTRO E REGISTRA O       *
+      *               MOVIMENTO NO DIARIO.                            *
+      *----------------------------------------------------------------*
+           P100-DEPOSITO.
+               DISPLAY "+----------------+"
+               DISPLAY "| BANCO CODE MEU |"
+               DISPLAY "+----------------+"
+               DISPLAY "DIGITE O VALOR  DO DEPOSITO: "
+               ACCEPT WS-DEPOSITO
+               COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
+               IF WS-SALDO < ZERO
+                   COMPUTE WS-VALOR-EXCESSO = ZERO - WS-SALDO
+               ELSE
+                   MOVE ZERO TO WS-VALOR-EXCESSO
+               END-IF
+               MOVE WS-VALOR-EXCESSO TO CTA-VALOR-USO-CHEQUE-ESP
+               MOVE WS-SALDO TO CTA-SALDO
+               MOVE WS-DATA-HOJE TO CTA-DATA-ULT-MOVTO
+               REWRITE CTA-REGISTRO
+               MOVE WS-NUM-CONTA TO LOG-NUM-CONTA
+               SET LOG-TIPO-DEPOSITO TO TRUE
+               MOVE WS-DEPOSITO TO LOG-VALOR
+               MOVE WS-DATA-HOJE TO LOG-DATA-MOVTO
+               MOVE WS-HORA-AGORA TO LOG-HORA-MOVTO
+               MOVE WS-SALDO TO LOG-SALDO-RESULTANTE
+               WRITE LOG-REGISTRO
+               DISPLAY "DEPOSITO EFETIVADO".
+
+      *----------------------------------------------------------------*
+      *P200-SAQUE: CONFERE SALDO + CHEQUE ESPECIAL, LIMITE DIARIO E   *
+      *            A DISPONIBILIDADE DE CEDULAS NO CASSETE.           *
+      *----------------------------------------------------------------*
+           P200-SAQUE.
+               DISPLAY "+----------------+"
+               DISPLAY "| BANCO CODE MEU |"
+               DISPLAY "+----------------+"
+               DISPLAY "DIGITE O VALOR DO SAQUE"
+               ACCEPT WS-SAQUE
+               COMPUTE WS-VALOR-DISPONIVEL =
+                       WS-SALDO + CTA-LIMITE-CHEQUE-ESP
+               IF WS-SAQUE > WS-VALOR-DISPONIVEL
+                   DISPLAY "SALDO INSIFICIENTE PARA OPERAÇÃO"
+               ELSE
+                   IF CTA-VALOR-SACADO-DIA + WS-SAQUE >
+                                          CTA-LIMITE-SAQUE-DIA
+                       DISPLAY "VALOR EXCEDE O LIMITE DIARIO DE SAQUE"
+                   ELSE
+                       PERFORM P210-SEPARAR-CEDULAS
+                       IF WS-CASSETE-FALTOU
+                           DISPLAY "CAIXA ELETRONICO SEM CEDULAS "
+                                   "SUFICIENTES PARA COMPOR O VALOR "
+                                   "SOLICITADO. OPERACAO CANCELADA."
+                       ELSE
+                           COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                           IF WS-SALDO < ZERO
+                               COMPUTE WS-VALOR-EXCESSO =
+                                       ZERO - WS-SALDO
+                           ELSE
+                               MOVE ZERO TO WS-VALOR-EXCESSO
+                           END-IF
+                           MOVE WS-VALOR-EXCESSO TO
+                                CTA-VALOR-USO-CHEQUE-ESP
+                           MOVE WS-SALDO TO CTA-SALDO
+                           ADD WS-SAQUE TO CTA-VALOR-SACADO-DIA
+                           MOVE WS-DATA-HOJE TO CTA-DATA-ULT-SAQUE
+                           MOVE WS-DATA-HOJE TO CTA-DATA-ULT-MOVTO
+                           REWRITE CTA-REGISTRO
+                           MOVE WS-NUM-CONTA TO LOG-NUM-CONTA
+                           SET LOG-TIPO-SAQUE TO TRUE
+                           MOVE WS-SAQUE TO LOG-VALOR
+                           MOVE WS-DATA-HOJE TO LOG-DATA-MOVTO
+                           MOVE WS-HORA-AGORA TO LOG-HORA-MOVTO
+                           MOVE WS-SALDO TO LOG-SALDO-RESULTANTE
+                           WRITE LOG-REGISTRO
+                           DISPLAY "SAQUE EFETIVADO"
+                       END-IF
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *P210: QUEBRA O VALOR SOLICITADO EM CEDULAS DE 100/50/20/10,    *
+      *      CONTRA O ESTOQUE DO CASMEST. SE ALGUMA DENOMINACAO FALTAR*
+      *      A OPERACAO TODA E DESFEITA (NENHUMA CEDULA E BAIXADA).   *
+      *----------------------------------------------------------------*
+           P210-SEPARAR-CEDULAS.
+               MOVE 'N' TO WS-SW-CASSETE-FALTOU
+               MOVE WS-SAQUE TO WS-VALOR-RESTANTE
+               MOVE ZERO TO WS-VALOR-ATENDIDO
+               PERFORM VARYING WS-IND-CEDULA FROM 1 BY 1
+                       UNTIL WS-IND-CEDULA > 4
+                   MOVE WS-DENOMINACAO(WS-IND-CEDULA) TO
+                        CASS-DENOMINACAO
+                   READ CASMEST
+                       INVALID KEY
+                           MOVE ZERO TO CASS-QTD-NOTAS
+                   END-READ
+                   DIVIDE WS-VALOR-RESTANTE BY
+                          WS-DENOMINACAO(WS-IND-CEDULA)
+                          GIVING WS-QTD-NOTAS-NECESS
+                   IF WS-QTD-NOTAS-NECESS > CASS-QTD-NOTAS
+                       MOVE CASS-QTD-NOTAS TO WS-QTD-NOTAS-NECESS
+                   END-IF
+                   COMPUTE WS-VALOR-RESTANTE = WS-VALOR-RESTANTE -
+                           (WS-QTD-NOTAS-NECESS *
+                            WS-DENOMINACAO(WS-IND-CEDULA))
+                   COMPUTE WS-VALOR-ATENDIDO = WS-VALOR-ATENDIDO +
+                           (WS-QTD-NOTAS-NECESS *
+                            WS-DENOMINACAO(WS-IND-CEDULA))
+               END-PERFORM
+               IF WS-VALOR-RESTANTE > ZERO
+                   MOVE 'S' TO WS-SW-CASSETE-FALTOU
+               ELSE
+                   PERFORM P211-BAIXAR-CEDULAS
+               END-IF.
+
+           P211-BAIXAR-CEDULAS.
+               MOVE WS-SAQUE TO WS-VALOR-RESTANTE
+               PERFORM VARYING WS-IND-CEDULA FROM 1 BY 1
+                       UNTIL WS-IND-CEDULA > 4
+                   MOVE WS-DENOMINACAO(WS-IND-CEDULA) TO
+                        CASS-DENOMINACAO
+                   READ CASMEST
+                       INVALID KEY
+                           MOVE ZERO TO CASS-QTD-NOTAS
+                   END-READ
+                   DIVIDE WS-VALOR-RESTANTE BY
+                          WS-DENOMINACAO(WS-IND-CEDULA)
+                          GIVING WS-QTD-NOTAS-NECESS
+                   IF WS-QTD-NOTAS-NECESS > CASS-QTD-NOTAS
+                       MOVE CASS-QTD-NOTAS TO WS-QTD-NOTAS-NECESS
+                   END-IF
+                   IF WS-QTD-NOTAS-NECESS > ZERO
+                       SUBTRACT WS-QTD-NOTAS-NECESS FROM
+                                CASS-QTD-NOTAS
+                       REWRITE CASS-REGISTRO
+                       DISPLAY "  " WS-QTD-NOTAS-NECESS
+                               " NOTA(S) DE R$ "
+                               WS-DENOMINACAO(WS-IND-CEDULA)
+                       IF CASS-QTD-NOTAS < CASS-QTD-MINIMA
+                           DISPLAY "ALERTA: ESTOQUE BAIXO NA CEDULA DE "
+                                   WS-DENOMINACAO(WS-IND-CEDULA)
+                                   " - RESTAM " CASS-QTD-NOTAS
+                       END-IF
+                   END-IF
+                   COMPUTE WS-VALOR-RESTANTE = WS-VALOR-RESTANTE -
+                           (WS-QTD-NOTAS-NECESS *
+                            WS-DENOMINACAO(WS-IND-CEDULA))
+               END-PERFORM.
+           END PROGRAM CEP010.
