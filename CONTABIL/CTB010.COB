@@ -0,0 +1,185 @@
+      *----------------------------------------------------------------*
+      *ATHOR:          GABRIEL FERREIRA                                *
+      *DATE:           18/08/2026                                      *
+      *NAME PROGRAM:   CTB010 - EXTRATO CONTABIL DE FECHAMENTO         *
+      *----------------------------------------------------------------*
+      *DESCRICAO:      CONSOLIDA, PARA O MES/ANO INFORMADO, OS         *
+      *                LANCAMENTOS DE CAIXA (MOVLOG, DO CEP010) E OS   *
+      *                ACRESCIMOS DE PARCELA (CTRMESTR, DO RFP010) NUM *
+      *                UNICO EXTRATO CONTABIL (GLEXTR), UMA LINHA POR  *
+      *                LANCAMENTO, PARA A CONTABILIDADE FECHAR O MES   *
+      *                SEM CONFERIR OS DOIS LIVROS NA MAO.             *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *18/08/2026 GFD  CRIACAO DO PROGRAMA
+      *19/08/2026 GFD  GL-HISTORICO ALARGADO PARA X(33) -- O HISTORICO
+      *                DE ACRESCIMO DE PARCELA ESTAVA SENDO TRUNCADO EM
+      *                X(30). CHECAGEM DE STATUS APOS OS OPENS.
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTB010.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVLOG ASSIGN TO "MOVLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVLOG.
+
+           SELECT CTRMESTR ASSIGN TO "CTRMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-CHAVE
+               FILE STATUS IS WS-STATUS-CTRMESTR.
+
+           SELECT GLEXTR ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-GLEXTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVLOG.
+       COPY CTALOG.
+
+       FD  CTRMESTR.
+       COPY CONTRATO.
+
+       FD  GLEXTR.
+       01  GL-REGISTRO.
+           05  GL-DATA                 PIC 9(08).
+           05  GL-TIPO-LANCTO          PIC X(16).
+           05  GL-CHAVE                PIC 9(08).
+           05  GL-VALOR                PIC S9(10)V99.
+           05  GL-HISTORICO            PIC X(33).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-STATUS-MOVLOG        PIC X(02) VALUE SPACES.
+       77 WS-STATUS-CTRMESTR      PIC X(02) VALUE SPACES.
+       77 WS-STATUS-GLEXTR        PIC X(02) VALUE SPACES.
+
+       77 WS-SW-FIM-MOVLOG        PIC X(01) VALUE 'N'.
+           88 WS-FIM-MOVLOG           VALUE 'S'.
+       77 WS-SW-FIM-CTRMESTR      PIC X(01) VALUE 'N'.
+           88 WS-FIM-CTRMESTR         VALUE 'S'.
+
+       77 WS-ANO-MES-REF          PIC 9(06) VALUE ZERO.
+       77 WS-ANO-MES-MOVTO        PIC 9(06) VALUE ZERO.
+       77 WS-ANO-MES-VENCTO       PIC 9(06) VALUE ZERO.
+       77 WS-IND                  PIC 9(03).
+
+       77 WS-QTD-LANC-CAIXA       PIC 9(05) VALUE ZERO.
+       77 WS-QTD-LANC-PARCELA     PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           0000-MAINLINE.
+               PERFORM 1000-INICIALIZAR
+               IF WS-STATUS-MOVLOG = '00' AND WS-STATUS-CTRMESTR = '00'
+                  AND WS-STATUS-GLEXTR = '00'
+                   PERFORM 2000-EXTRAIR-MOVLOG
+                   PERFORM 3000-EXTRAIR-CTRMESTR
+                   PERFORM 9000-FINALIZAR
+               END-IF
+               STOP RUN.
+
+           1000-INICIALIZAR.
+               DISPLAY "INFORME O MES/ANO DE REFERENCIA (AAAAMM): "
+               ACCEPT WS-ANO-MES-REF
+               MOVE ZERO TO WS-QTD-LANC-CAIXA
+               MOVE ZERO TO WS-QTD-LANC-PARCELA
+               OPEN INPUT MOVLOG
+               OPEN INPUT CTRMESTR
+               OPEN OUTPUT GLEXTR
+               IF WS-STATUS-MOVLOG NOT = '00' OR
+                  WS-STATUS-CTRMESTR NOT = '00' OR
+                  WS-STATUS-GLEXTR NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. MOVLOG: "
+                           WS-STATUS-MOVLOG " CTRMESTR: "
+                           WS-STATUS-CTRMESTR " GLEXTR: "
+                           WS-STATUS-GLEXTR
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *2000: UMA LINHA DE EXTRATO PARA CADA MOVIMENTO DE CAIXA (DEPO-  *
+      *      SITO, SAQUE, DESEMBOLSO CREDITADO, JUROS DE CHEQUE        *
+      *      ESPECIAL) LANCADO NO MES DE REFERENCIA.                   *
+      *----------------------------------------------------------------*
+           2000-EXTRAIR-MOVLOG.
+               PERFORM 2010-LER-MOVLOG
+               PERFORM 2020-PROCESSAR-MOVLOG
+                       UNTIL WS-FIM-MOVLOG.
+
+           2010-LER-MOVLOG.
+               READ MOVLOG
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-MOVLOG
+               END-READ.
+
+           2020-PROCESSAR-MOVLOG.
+               MOVE LOG-DATA-MOVTO(1:6) TO WS-ANO-MES-MOVTO
+               IF WS-ANO-MES-MOVTO = WS-ANO-MES-REF
+                   MOVE LOG-DATA-MOVTO TO GL-DATA
+                   MOVE LOG-NUM-CONTA TO GL-CHAVE
+                   MOVE LOG-VALOR TO GL-VALOR
+                   EVALUATE TRUE
+                       WHEN LOG-TIPO-DEPOSITO
+                           MOVE "DEPOSITO" TO GL-TIPO-LANCTO
+                           MOVE "CREDITO EM CONTA CORRENTE" TO
+                                GL-HISTORICO
+                       WHEN LOG-TIPO-SAQUE
+                           MOVE "SAQUE" TO GL-TIPO-LANCTO
+                           MOVE "DEBITO EM CONTA CORRENTE" TO
+                                GL-HISTORICO
+                       WHEN LOG-TIPO-DESEMBOLSO
+                           MOVE "DESEMBOLSO" TO GL-TIPO-LANCTO
+                           MOVE "CREDITO DE CONTRATO NA CONTA" TO
+                                GL-HISTORICO
+                       WHEN LOG-TIPO-JUROS-CHEQUE
+                           MOVE "JUROS CHEQUE ESP" TO GL-TIPO-LANCTO
+                           MOVE "JUROS DE CHEQUE ESPECIAL" TO
+                                GL-HISTORICO
+                   END-EVALUATE
+                   WRITE GL-REGISTRO
+                   ADD 1 TO WS-QTD-LANC-CAIXA
+               END-IF
+               PERFORM 2010-LER-MOVLOG.
+
+      *----------------------------------------------------------------*
+      *3000: UMA LINHA DE EXTRATO PARA CADA PARCELA DE CONTRATO COM    *
+      *      VENCIMENTO NO MES DE REFERENCIA (ACRESCIMO DE PARCELA).   *
+      *----------------------------------------------------------------*
+           3000-EXTRAIR-CTRMESTR.
+               PERFORM 3010-LER-CTRMESTR
+               PERFORM 3020-PROCESSAR-CONTRATO
+                       UNTIL WS-FIM-CTRMESTR.
+
+           3010-LER-CTRMESTR.
+               READ CTRMESTR NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-CTRMESTR
+               END-READ.
+
+           3020-PROCESSAR-CONTRATO.
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > CTR-IND-CHECKPOINT
+                   MOVE CTR-PARC-DATA-VENCTO(WS-IND)(1:6) TO
+                        WS-ANO-MES-VENCTO
+                   IF WS-ANO-MES-VENCTO = WS-ANO-MES-REF
+                       MOVE CTR-PARC-DATA-VENCTO(WS-IND) TO GL-DATA
+                       MOVE "PARCELA" TO GL-TIPO-LANCTO
+                       MOVE CTR-NUM-CONTRATO TO GL-CHAVE
+                       MOVE CTR-PARC-VALOR(WS-IND) TO GL-VALOR
+                       MOVE "ACRESCIMO DE PARCELA DE CONTRATO" TO
+                            GL-HISTORICO
+                       WRITE GL-REGISTRO
+                       ADD 1 TO WS-QTD-LANC-PARCELA
+                   END-IF
+               END-PERFORM
+               PERFORM 3010-LER-CTRMESTR.
+
+           9000-FINALIZAR.
+               CLOSE MOVLOG CTRMESTR GLEXTR
+               DISPLAY "LANCAMENTOS DE CAIXA...: " WS-QTD-LANC-CAIXA
+               DISPLAY "LANCAMENTOS DE PARCELA.: " WS-QTD-LANC-PARCELA.
+
+           END PROGRAM CTB010.
