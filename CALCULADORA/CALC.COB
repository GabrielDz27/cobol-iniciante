@@ -1,35 +1,224 @@
+      *----------------------------------------------------------------*
+      *PROGRAM:        CALC                                            *
+      *DATE-WRITTEN:   2024                                            *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *17/08/2026 GFD  INCLUIDO MODO LOTE (LE LOTECALC, GRAVA RELCALC)
+      *                PARA RODAR VARIAS OPERACOES NUM SO JOB.
+      *17/08/2026 GFD  TODA OPERACAO PASSA A SER GRAVADA COM DATA/HORA
+      *                NO HISTORICO (HISTCALC).
+      *17/08/2026 GFD  MODO INTERATIVO PASSA A ACEITAR UMA SEQUENCIA DE
+      *                OPERADOR/OPERANDO SOBRE UM RESULTADO CORRENTE,
+      *                EM VEZ DE PARAR APOS UMA UNICA CONTA.
+      *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTECALC ASSIGN TO "LOTECALC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOTECALC.
+
+           SELECT RELCALC ASSIGN TO "RELCALC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELCALC.
+
+           SELECT HISTCALC ASSIGN TO "HISTCALC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HISTCALC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTECALC.
+       01  LOTE-REGISTRO.
+           05  LOTE-OPCAO           PIC X(01).
+           05  LOTE-NUM1            PIC 9(10).
+           05  LOTE-NUM2            PIC 9(10).
+
+       FD  RELCALC.
+       01  REL-REGISTRO.
+           05  REL-OPCAO            PIC X(01).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  REL-NUM1             PIC Z(9)9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  REL-NUM2             PIC Z(9)9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  REL-RES              PIC Z(9)9.99.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  REL-MSG              PIC X(20).
+
+       FD  HISTCALC.
+       01  HIST-REGISTRO.
+           05  HIST-DATA            PIC 9(08).
+           05  HIST-HORA            PIC 9(06).
+           05  HIST-OPCAO           PIC X(01).
+           05  HIST-NUM1            PIC 9(10).
+           05  HIST-NUM2            PIC 9(10).
+           05  HIST-RES             PIC 9(10)V9(2).
+
        WORKING-STORAGE SECTION.
            01 NUM1 PIC 9(10).
            01 NUM2 PIC 9(10).
            01 RES PIC 9(10)V9(2).
            01 OPCAO PIC X.
+
+           77 WS-STATUS-LOTECALC    PIC X(02) VALUE SPACES.
+           77 WS-STATUS-RELCALC     PIC X(02) VALUE SPACES.
+           77 WS-STATUS-HISTCALC    PIC X(02) VALUE SPACES.
+
+           77 WS-MODO               PIC X(01) VALUE SPACE.
+               88 WS-MODO-INTERATIVO    VALUE '1'.
+               88 WS-MODO-LOTE          VALUE '2'.
+           77 WS-SW-FIM-LOTE        PIC X(01) VALUE 'N'.
+               88 WS-FIM-LOTE           VALUE 'S'.
+           77 WS-SW-DIVISAO-ZERO    PIC X(01) VALUE 'N'.
+               88 WS-DIVISAO-ZERO       VALUE 'S'.
+           77 WS-CONTINUAR          PIC X(01) VALUE 'S'.
+               88 WS-CONTINUAR-ENCADEANDO VALUE 'S'.
+           77 WS-DATA-HOJE          PIC 9(08) VALUE ZERO.
+           77 WS-HORA-AGORA         PIC 9(06) VALUE ZERO.
+           77 WS-SW-HISTCALC-OK     PIC X(01) VALUE 'N'.
+               88 WS-HISTCALC-OK        VALUE 'S'.
+
        PROCEDURE DIVISION.
-           DISPLAY "CALCULADORA".
-           DISPLAY " ".
-           DISPLAY "ESCOLHA A OPERACAO: +  - * / ".
-           ACCEPT OPCAO.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-           ACCEPT NUM1.
-           DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-           ACCEPT NUM2.
-           EVALUATE OPCAO
-               WHEN '+'
-               COMPUTE RES = NUM1 + NUM2
-               WHEN '-'
-               COMPUTE RES = NUM1 - NUM2
-               WHEN '*'
-               COMPUTE RES = NUM1*NUM2
-               WHEN '/'
-               COMPUTE RES = NUM1/NUM2
-          
-               WHEN OTHER
-                  CONTINUE
-           END-EVALUATE.
-           
-           DISPLAY "O RESULTADO SERA: " RES.
-           STOP RUN.
-
- 
\ No newline at end of file
+           0000-MAINLINE.
+               PERFORM 1000-INICIALIZAR
+               IF WS-HISTCALC-OK
+                   DISPLAY "CALCULADORA"
+                   DISPLAY " "
+                   DISPLAY "1 - MODO INTERATIVO"
+                   DISPLAY "2 - MODO LOTE (LE LOTECALC / GRAVA RELCALC)"
+                   DISPLAY "ESCOLHA O MODO: "
+                   ACCEPT WS-MODO
+                   IF WS-MODO-LOTE
+                       PERFORM 3000-PROCESSAR-LOTE
+                   ELSE
+                       PERFORM 4000-PROCESSAR-INTERATIVO
+                   END-IF
+                   CLOSE HISTCALC
+               END-IF
+               STOP RUN.
+
+           1000-INICIALIZAR.
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-AGORA FROM TIME
+               OPEN EXTEND HISTCALC
+               IF WS-STATUS-HISTCALC = '00'
+                   MOVE 'S' TO WS-SW-HISTCALC-OK
+               ELSE
+                   DISPLAY "ERRO AO ABRIR HISTCALC: "
+                           WS-STATUS-HISTCALC
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *3000: MODO LOTE - LE UM REGISTRO (OPERACAO, OPERANDO1, OPERANDO2)*
+      *      DE CADA VEZ E GRAVA O RESULTADO NO RELATORIO.             *
+      *----------------------------------------------------------------*
+           3000-PROCESSAR-LOTE.
+               OPEN INPUT LOTECALC
+               OPEN OUTPUT RELCALC
+               IF WS-STATUS-LOTECALC NOT = '00' OR
+                  WS-STATUS-RELCALC NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. LOTECALC: "
+                           WS-STATUS-LOTECALC " RELCALC: "
+                           WS-STATUS-RELCALC
+               ELSE
+                   PERFORM 3100-LER-LOTE
+                   PERFORM 3200-PROCESSAR-REGISTRO-LOTE
+                           UNTIL WS-FIM-LOTE
+               END-IF
+               CLOSE LOTECALC RELCALC.
+
+           3100-LER-LOTE.
+               READ LOTECALC
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-LOTE
+               END-READ.
+
+           3200-PROCESSAR-REGISTRO-LOTE.
+               MOVE LOTE-OPCAO TO OPCAO
+               MOVE LOTE-NUM1  TO NUM1
+               MOVE LOTE-NUM2  TO NUM2
+               PERFORM 5000-CALCULAR-OPERACAO
+               MOVE OPCAO TO REL-OPCAO
+               MOVE NUM1  TO REL-NUM1
+               MOVE NUM2  TO REL-NUM2
+               IF WS-DIVISAO-ZERO
+                   MOVE ZERO TO REL-RES
+                   MOVE "DIVISAO POR ZERO" TO REL-MSG
+               ELSE
+                   MOVE RES TO REL-RES
+                   MOVE SPACES TO REL-MSG
+               END-IF
+               WRITE REL-REGISTRO
+               PERFORM 6000-GRAVAR-HISTORICO
+               PERFORM 3100-LER-LOTE.
+
+      *----------------------------------------------------------------*
+      *4000: MODO INTERATIVO - ENCADEIA VARIAS OPERACOES SOBRE O       *
+      *      RESULTADO CORRENTE ATE O OPERADOR 'F' (FINALIZAR).        *
+      *----------------------------------------------------------------*
+           4000-PROCESSAR-INTERATIVO.
+               DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+               ACCEPT NUM1
+               MOVE NUM1 TO RES
+               MOVE 'S' TO WS-CONTINUAR
+               PERFORM 4100-PROXIMA-OPERACAO
+                       UNTIL NOT WS-CONTINUAR-ENCADEANDO
+               DISPLAY "O RESULTADO FINAL SERA: " RES.
+
+           4100-PROXIMA-OPERACAO.
+               DISPLAY "ESCOLHA A OPERACAO: +  - * /  (F=FINALIZAR)"
+               ACCEPT OPCAO
+               IF OPCAO = 'F' OR OPCAO = 'f'
+                   MOVE 'N' TO WS-CONTINUAR
+               ELSE
+                   DISPLAY "DIGITE O PROXIMO NUMERO: "
+                   ACCEPT NUM2
+                   MOVE RES TO NUM1
+                   PERFORM 5000-CALCULAR-OPERACAO
+                   IF WS-DIVISAO-ZERO
+                       DISPLAY "DIVISAO POR ZERO. OPERACAO IGNORADA."
+                   ELSE
+                       DISPLAY "RESULTADO PARCIAL: " RES
+                   END-IF
+                   PERFORM 6000-GRAVAR-HISTORICO
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *5000: APLICA A OPERACAO DE OPCAO SOBRE NUM1 E NUM2, DEVOLVENDO  *
+      *      O RESULTADO EM RES.                                      *
+      *----------------------------------------------------------------*
+           5000-CALCULAR-OPERACAO.
+               MOVE 'N' TO WS-SW-DIVISAO-ZERO
+               EVALUATE OPCAO
+                   WHEN '+'
+                       COMPUTE RES = NUM1 + NUM2
+                   WHEN '-'
+                       COMPUTE RES = NUM1 - NUM2
+                   WHEN '*'
+                       COMPUTE RES = NUM1 * NUM2
+                   WHEN '/'
+                       IF NUM2 = ZERO
+                           MOVE 'S' TO WS-SW-DIVISAO-ZERO
+                           MOVE ZERO TO RES
+                       ELSE
+                           COMPUTE RES = NUM1 / NUM2
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+
+           6000-GRAVAR-HISTORICO.
+               MOVE WS-DATA-HOJE  TO HIST-DATA
+               MOVE WS-HORA-AGORA TO HIST-HORA
+               MOVE OPCAO         TO HIST-OPCAO
+               MOVE NUM1          TO HIST-NUM1
+               MOVE NUM2          TO HIST-NUM2
+               MOVE RES           TO HIST-RES
+               WRITE HIST-REGISTRO.
+
+           END PROGRAM CALC.
