@@ -0,0 +1,159 @@
+      *----------------------------------------------------------------*
+      *ATHOR:          GABRIEL FERREIRA                                *
+      *DATE:           18/08/2026                                      *
+      *NAME PROGRAM:   RFP030 - AVISO DE COBRANCA DAS PARCELAS         *
+      *----------------------------------------------------------------*
+      *DESCRICAO:      PERCORRE O CTRMESTR E EMITE UM AVISO DE         *
+      *                COBRANCA PARA CADA PARCELA ABERTA COM           *
+      *                VENCIMENTO DENTRO DE WS-DIAS-ANTECEDENCIA DIAS. *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *18/08/2026 GFD  CRIACAO DO PROGRAMA
+      *19/08/2026 GFD  CHECAGEM DE STATUS APOS OS OPENS.
+      *20/08/2026 GFD  WS-L3-VALOR PASSA A CARREGAR OS CENTAVOS (ERA
+      *                PIC 9(09) INTEIRO), POIS CTR-PARC-VALOR TEM DUAS
+      *                CASAS DECIMAIS E ESTAVAM SENDO TRUNCADAS NA
+      *                LINHA DIGITAVEL DO AVISO DE COBRANCA.
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RFP030.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRMESTR ASSIGN TO "CTRMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-CHAVE
+               FILE STATUS IS WS-STATUS-CTRMESTR.
+
+           SELECT AVISCOB ASSIGN TO "AVISCOB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AVISCOB.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRMESTR.
+       COPY CONTRATO.
+
+       FD  AVISCOB.
+       01  AVI-REGISTRO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AVISO-LINHA1.
+           05  FILLER                  PIC X(20) VALUE
+               "AVISO DE COBRANCA - ".
+           05  WS-L1-CONTRATO          PIC Z(4)9.
+           05  FILLER                  PIC X(15) VALUE
+               "  PARCELA NR. ".
+           05  WS-L1-PARCELA           PIC ZZ9.
+
+       01  WS-AVISO-LINHA2.
+           05  FILLER                  PIC X(20) VALUE
+               "VENCIMENTO.......: ".
+           05  WS-L2-VENCTO            PIC 9(08).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               "VALOR......:".
+           05  WS-L2-VALOR             PIC Z(6)9.99.
+
+       01  WS-AVISO-LINHA3.
+           05  FILLER                  PIC X(20) VALUE
+               "LINHA DIGITAVEL...: ".
+           05  WS-L3-CONTRATO          PIC 9(05).
+           05  FILLER                  PIC X(01) VALUE '.'.
+           05  WS-L3-PARCELA           PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE '.'.
+           05  WS-L3-VENCTO            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE '.'.
+           05  WS-L3-VALOR             PIC 9(07)V99.
+
+       01  WS-AVISO-BRANCO             PIC X(01) VALUE SPACE.
+
+       77 WS-STATUS-CTRMESTR      PIC X(02) VALUE SPACES.
+       77 WS-STATUS-AVISCOB       PIC X(02) VALUE SPACES.
+       77 WS-SW-FIM-CTRMESTR      PIC X(01) VALUE 'N'.
+           88 WS-FIM-CTRMESTR         VALUE 'S'.
+
+       77 WS-IND                  PIC 9(03).
+       77 WS-DATA-HOJE            PIC 9(08) VALUE ZERO.
+       77 WS-DATA-LIMITE          PIC 9(08) VALUE ZERO.
+       77 WS-DIAS-ANTECEDENCIA    PIC 9(03) VALUE 10.
+       77 WS-COD-RETORNO-DTUTIL   PIC 9(02) VALUE ZERO.
+       77 WS-QTD-AVISOS           PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           0000-MAINLINE.
+               PERFORM 1000-INICIALIZAR
+               IF WS-STATUS-CTRMESTR = '00' AND
+                  WS-STATUS-AVISCOB = '00'
+                   PERFORM 2000-LER-CTRMESTR
+                   PERFORM 2100-PROCESSAR-CONTRATO
+                           UNTIL WS-FIM-CTRMESTR
+                   PERFORM 9000-FINALIZAR
+               END-IF
+               STOP RUN.
+
+           1000-INICIALIZAR.
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               CALL "DTUTIL" USING WS-DATA-HOJE WS-DIAS-ANTECEDENCIA
+                                    WS-DATA-LIMITE
+                                    WS-COD-RETORNO-DTUTIL
+               MOVE ZERO TO WS-QTD-AVISOS
+               OPEN INPUT CTRMESTR
+               OPEN OUTPUT AVISCOB
+               IF WS-STATUS-CTRMESTR NOT = '00' OR
+                  WS-STATUS-AVISCOB NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. CTRMESTR: "
+                           WS-STATUS-CTRMESTR " AVISCOB: "
+                           WS-STATUS-AVISCOB
+               END-IF.
+
+           2000-LER-CTRMESTR.
+               READ CTRMESTR NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-CTRMESTR
+               END-READ.
+
+      *----------------------------------------------------------------*
+      *2100: EMITE UM AVISO PARA CADA PARCELA ABERTA QUE VENCE ATE A   *
+      *      DATA LIMITE (HOJE + WS-DIAS-ANTECEDENCIA DIAS UTEIS).     *
+      *----------------------------------------------------------------*
+           2100-PROCESSAR-CONTRATO.
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > CTR-IND-CHECKPOINT
+                   IF CTR-PARC-ABERTA(WS-IND) AND
+                      CTR-PARC-DATA-VENCTO(WS-IND) NOT > WS-DATA-LIMITE
+                       PERFORM 2200-EMITIR-AVISO
+                       ADD 1 TO WS-QTD-AVISOS
+                   END-IF
+               END-PERFORM
+               PERFORM 2000-LER-CTRMESTR.
+
+           2200-EMITIR-AVISO.
+               MOVE CTR-NUM-CONTRATO TO WS-L1-CONTRATO
+               MOVE WS-IND TO WS-L1-PARCELA
+               MOVE WS-AVISO-LINHA1 TO AVI-REGISTRO
+               WRITE AVI-REGISTRO
+
+               MOVE CTR-PARC-DATA-VENCTO(WS-IND) TO WS-L2-VENCTO
+               MOVE CTR-PARC-VALOR(WS-IND) TO WS-L2-VALOR
+               MOVE WS-AVISO-LINHA2 TO AVI-REGISTRO
+               WRITE AVI-REGISTRO
+
+               MOVE CTR-NUM-CONTRATO TO WS-L3-CONTRATO
+               MOVE WS-IND TO WS-L3-PARCELA
+               MOVE CTR-PARC-DATA-VENCTO(WS-IND) TO WS-L3-VENCTO
+               MOVE CTR-PARC-VALOR(WS-IND) TO WS-L3-VALOR
+               MOVE WS-AVISO-LINHA3 TO AVI-REGISTRO
+               WRITE AVI-REGISTRO
+
+               MOVE WS-AVISO-BRANCO TO AVI-REGISTRO
+               WRITE AVI-REGISTRO.
+
+           9000-FINALIZAR.
+               CLOSE CTRMESTR AVISCOB
+               DISPLAY "AVISOS DE COBRANCA EMITIDOS: " WS-QTD-AVISOS.
+
+           END PROGRAM RFP030.
