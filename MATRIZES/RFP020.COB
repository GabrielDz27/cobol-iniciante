@@ -0,0 +1,123 @@
+      *----------------------------------------------------------------*
+      *ATHOR:          GABRIEL FERREIRA                                *
+      *DATE:           18/08/2026                                      *
+      *NAME PROGRAM:   RFP020 - RELATORIO DE PARCELAS EM ATRASO        *
+      *----------------------------------------------------------------*
+      *DESCRICAO:      PERCORRE O CTRMESTR E LISTA, PARA CADA CONTRATO,*
+      *                AS PARCELAS AINDA ABERTAS COM VENCIMENTO ANTES  *
+      *                DE HOJE, COM A QUANTIDADE DE DIAS EM ATRASO.    *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *18/08/2026 GFD  CRIACAO DO PROGRAMA
+      *19/08/2026 GFD  CHECAGEM DE STATUS APOS OS OPENS.
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RFP020.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRMESTR ASSIGN TO "CTRMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-CHAVE
+               FILE STATUS IS WS-STATUS-CTRMESTR.
+
+           SELECT RELATRASO ASSIGN TO "RELATRASO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATRASO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRMESTR.
+       COPY CONTRATO.
+
+       FD  RELATRASO.
+       01  ATR-REGISTRO.
+           05  ATR-NUM-CONTRATO        PIC Z(4)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  ATR-NUM-PARCELA         PIC ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  ATR-VALOR               PIC Z(6)9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  ATR-DATA-VENCTO         PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  ATR-DIAS-ATRASO         PIC Z(4)9.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-STATUS-CTRMESTR      PIC X(02) VALUE SPACES.
+       77 WS-STATUS-RELATRASO     PIC X(02) VALUE SPACES.
+       77 WS-SW-FIM-CTRMESTR      PIC X(01) VALUE 'N'.
+           88 WS-FIM-CTRMESTR         VALUE 'S'.
+
+       77 WS-IND                  PIC 9(03).
+       77 WS-DATA-HOJE            PIC 9(08) VALUE ZERO.
+       77 WS-SERIAL-HOJE          PIC 9(08) VALUE ZERO.
+       77 WS-SERIAL-VENCTO        PIC 9(08) VALUE ZERO.
+       77 WS-DIAS-ATRASO          PIC 9(05) VALUE ZERO.
+       77 WS-QTD-PARCELAS-ATRASO  PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           0000-MAINLINE.
+               PERFORM 1000-INICIALIZAR
+               IF WS-STATUS-CTRMESTR = '00' AND
+                  WS-STATUS-RELATRASO = '00'
+                   PERFORM 2000-LER-CTRMESTR
+                   PERFORM 2100-PROCESSAR-CONTRATO
+                           UNTIL WS-FIM-CTRMESTR
+                   PERFORM 9000-FINALIZAR
+               END-IF
+               STOP RUN.
+
+           1000-INICIALIZAR.
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               COMPUTE WS-SERIAL-HOJE = FUNCTION INTEGER-OF-DATE
+                                        (WS-DATA-HOJE)
+               MOVE ZERO TO WS-QTD-PARCELAS-ATRASO
+               OPEN INPUT CTRMESTR
+               OPEN OUTPUT RELATRASO
+               IF WS-STATUS-CTRMESTR NOT = '00' OR
+                  WS-STATUS-RELATRASO NOT = '00'
+                   DISPLAY "ERRO AO ABRIR ARQUIVOS. CTRMESTR: "
+                           WS-STATUS-CTRMESTR " RELATRASO: "
+                           WS-STATUS-RELATRASO
+               END-IF.
+
+           2000-LER-CTRMESTR.
+               READ CTRMESTR NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SW-FIM-CTRMESTR
+               END-READ.
+
+      *----------------------------------------------------------------*
+      *2100: PARA CADA PARCELA DO CONTRATO, SE ESTIVER ABERTA E VENCIDA*
+      *      GRAVA UMA LINHA NO RELATORIO DE ATRASO.                   *
+      *----------------------------------------------------------------*
+           2100-PROCESSAR-CONTRATO.
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > CTR-IND-CHECKPOINT
+                   IF CTR-PARC-ABERTA(WS-IND) AND
+                      CTR-PARC-DATA-VENCTO(WS-IND) < WS-DATA-HOJE
+                       COMPUTE WS-SERIAL-VENCTO = FUNCTION
+                               INTEGER-OF-DATE
+                               (CTR-PARC-DATA-VENCTO(WS-IND))
+                       COMPUTE WS-DIAS-ATRASO =
+                               WS-SERIAL-HOJE - WS-SERIAL-VENCTO
+                       MOVE CTR-NUM-CONTRATO TO ATR-NUM-CONTRATO
+                       MOVE WS-IND TO ATR-NUM-PARCELA
+                       MOVE CTR-PARC-VALOR(WS-IND) TO ATR-VALOR
+                       MOVE CTR-PARC-DATA-VENCTO(WS-IND) TO
+                            ATR-DATA-VENCTO
+                       MOVE WS-DIAS-ATRASO TO ATR-DIAS-ATRASO
+                       WRITE ATR-REGISTRO
+                       ADD 1 TO WS-QTD-PARCELAS-ATRASO
+                   END-IF
+               END-PERFORM
+               PERFORM 2000-LER-CTRMESTR.
+
+           9000-FINALIZAR.
+               CLOSE CTRMESTR RELATRASO
+               DISPLAY "PARCELAS EM ATRASO: " WS-QTD-PARCELAS-ATRASO.
+
+           END PROGRAM RFP020.
