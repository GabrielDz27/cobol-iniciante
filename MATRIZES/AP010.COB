@@ -2,40 +2,129 @@
       *ATHOR:          GABRIEL FERREIRA                                *
       *DATE:           15/08/2024                                      *
       *NAME PROGRAM:   ARRAY 01                                        *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *17/08/2026 GFD  WS-DD-SEMANA EXTRAIDA PARA O COPYBOOK CALEND,
+      *                COMPARTILHADO COM OUTROS PROGRAMAS. INCLUIDA A
+      *                LISTAGEM DOS FERIADOS DO ANO (FERMESTR).
+      *19/08/2026 GFD  CHECAGEM DE STATUS APOS O OPEN DE FERMESTR.
+      *                INCLUIDO O CADASTRO DE NOVO FERIADO -- ATE ENTAO
+      *                NAO HAVIA COMO GRAVAR O PRIMEIRO REGISTRO DO
+      *                ARQUIVO A PARTIR DO PROPRIO SISTEMA.
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AP010.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERMESTR ASSIGN TO "FERMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-CHAVE
+               FILE STATUS IS WS-STATUS-FERMESTR.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FERMESTR.
+       COPY FERIADO.
+
        WORKING-STORAGE SECTION.
-       01 WS-DD-SEMANA.
-          03 FILLER       PIC X(9) VALUE '01DOMINGO'.
-          03 FILLER       PIC X(9) VALUE '02SEGUNDA'.
-          03 FILLER       PIC X(9) VALUE '03TECA'.
-          03 FILLER       PIC X(9) VALUE '04QUARTA'.
-          03 FILLER       PIC X(9) VALUE '05QUINTA'.
-          03 FILLER       PIC X(9) VALUE '06SEXTA'.
-          03 FILLER       PIC X(9) VALUE '07SABADO'. 
-       01 FILLER REDEFINES WS-DD-SEMANA OCCURS 7 TIMES.
-          03 WS-N-DD      PIC 99.
-          03 WS-NM-DD     PIC X(07).
-        
+       COPY CALEND.
+
        01 WS-IND          PIC 99.
+       77 WS-STATUS-FERMESTR   PIC X(02) VALUE SPACES.
+       77 WS-ANO-CORRENTE      PIC 9(04) VALUE ZERO.
+       77 WS-DATA-HOJE         PIC 9(08) VALUE ZERO.
+       77 WS-SW-FIM-FERMESTR   PIC X(01) VALUE 'N'.
+           88 WS-FIM-FERMESTR      VALUE 'S'.
+       77 WS-RESP-CADASTRO     PIC X(01) VALUE 'N'.
+           88 WS-CADASTRA-FERIADO  VALUE 'S'.
 
        PROCEDURE DIVISION.
-       
+
            DISPLAY "********* PROGRAMA DE ARRY **********"
-           
+
            MOVE ZEROS                TO WS-IND
-           
+
            DISPLAY "NUMERO:     NOME:     "
            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND EQUAL 8
-           
-           DISPLAY " " WS-N-DD(WS-IND) "         " WS-NM-DD(WS-IND)
+
+           DISPLAY " " CAL-N-DD(WS-IND) "         " CAL-NM-DD(WS-IND)
 
            END-PERFORM.
 
+           PERFORM 8000-LISTAR-FERIADOS-DO-ANO.
+
+           PERFORM 9000-CADASTRAR-FERIADO.
+
            STOP RUN.
-       END PROGRAM AP010.
 
+      *----------------------------------------------------------------*
+      *8000: LISTA OS FERIADOS CADASTRADOS PARA O ANO CORRENTE.        *
+      *----------------------------------------------------------------*
+       8000-LISTAR-FERIADOS-DO-ANO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DATA-HOJE(1:4) TO WS-ANO-CORRENTE
+           OPEN INPUT FERMESTR
+           IF WS-STATUS-FERMESTR NOT = '00'
+               DISPLAY "ERRO AO ABRIR FERMESTR. STATUS: "
+                       WS-STATUS-FERMESTR
+           ELSE
+               MOVE WS-ANO-CORRENTE TO FER-ANO
+               MOVE LOW-VALUES TO FER-DATA
+               START FERMESTR KEY IS NOT LESS THAN FER-CHAVE
+                   INVALID KEY
+                       MOVE 'S' TO WS-SW-FIM-FERMESTR
+               END-START
+               IF NOT WS-FIM-FERMESTR
+                   DISPLAY " "
+                   DISPLAY "FERIADOS DE " WS-ANO-CORRENTE "-----------"
+                   PERFORM 8100-LER-PROXIMO-FERIADO
+                           UNTIL WS-FIM-FERMESTR
+               END-IF
+               CLOSE FERMESTR
+           END-IF.
+
+       8100-LER-PROXIMO-FERIADO.
+           READ FERMESTR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-FERMESTR
+           END-READ
+           IF NOT WS-FIM-FERMESTR
+               IF FER-ANO NOT = WS-ANO-CORRENTE
+                   MOVE 'S' TO WS-SW-FIM-FERMESTR
+               ELSE
+                   DISPLAY " " FER-DATA "  " FER-DESCRICAO
+               END-IF
+           END-IF.
 
+      *----------------------------------------------------------------*
+      *9000: PERMITE CADASTRAR UM NOVO FERIADO NO FERMESTR. E O UNICO  *
+      *      PONTO DO SISTEMA QUE GRAVA NESSE ARQUIVO -- SEM ELE O     *
+      *      CADASTRO SO PODERIA SER POVOADO POR FORA DO SISTEMA.     *
+      *----------------------------------------------------------------*
+       9000-CADASTRAR-FERIADO.
+           DISPLAY " "
+           DISPLAY "DESEJA CADASTRAR UM NOVO FERIADO (S/N)? "
+           ACCEPT WS-RESP-CADASTRO
+           IF WS-CADASTRA-FERIADO
+               OPEN I-O FERMESTR
+               IF WS-STATUS-FERMESTR NOT = '00'
+                   DISPLAY "ERRO AO ABRIR FERMESTR. STATUS: "
+                           WS-STATUS-FERMESTR
+               ELSE
+                   DISPLAY "DATA DO FERIADO (AAAAMMDD): "
+                   ACCEPT FER-DATA
+                   MOVE FER-DATA(1:4) TO FER-ANO
+                   DISPLAY "DESCRICAO DO FERIADO: "
+                   ACCEPT FER-DESCRICAO
+                   WRITE FER-REGISTRO
+                       INVALID KEY
+                           DISPLAY "FERIADO JA CADASTRADO NESSA DATA"
+                   END-WRITE
+                   CLOSE FERMESTR
+               END-IF
+           END-IF.
+
+       END PROGRAM AP010.
