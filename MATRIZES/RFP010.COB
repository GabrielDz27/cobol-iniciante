@@ -2,70 +2,408 @@
       *ATHOR:          GABRIEL FERREIRA                                *
       *DATE:           15/08/2024                                      *
       *NAME PROGRAM:   ARRAY 02                                        *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *16/08/2026 GFD  CONTRATO PASSA A GERAR UM REGISTRO NA INTERFACE
+      *                DE DESEMBOLSO (DESEMBOL) PARA A CONTA INFORMADA,
+      *                PARA O CEP030 CREDITAR NO CAIXA ELETRONICO.
+      *18/08/2026 GFD  O CONTRATO E O WS-CONTRATO EM MEMORIA DAO LUGAR
+      *                A UM CADASTRO INDEXADO (CTRMESTR), UM POR
+      *                CONTRATO, PODENDO CARREGAR VARIOS CONTRATOS DE
+      *                UMA EXECUCAO PARA A OUTRA.
+      *18/08/2026 GFD  A PARCELA FIXA (MOVE WS-VRL-AUX) DA LUGAR A UMA
+      *                TABELA DE AMORTIZACAO PRICE OU SAC DE VERDADE,
+      *                COM JUROS E VENCIMENTO POR PARCELA (VIA DTUTIL).
+      *18/08/2026 GFD  INCLUIDO FLAG DE PARCELA PAGA/ABERTA COM DATA DE
+      *                PAGAMENTO E OPCAO DE MENU PARA BAIXAR PARCELA.
+      *18/08/2026 GFD  O LACO DE MONTAGEM DA TABELA GRAVA UM CHECKPOINT
+      *                (CTR-IND-CHECKPOINT) A CADA WS-INTERVALO-PARCELAS
+      *                PARCELAS, PARA UM REPROCESSAMENTO RETOMAR DA
+      *                ULTIMA PARCELA CONFIRMADA EM VEZ DE COMECAR DO
+      *                ZERO.
+      *19/08/2026 GFD  CORRIGIDO O VENCIMENTO DAS PARCELAS: CADA UMA
+      *                AVANCAVA APENAS 1 DIA UTIL SOBRE A ANTERIOR EM
+      *                VEZ DE 1 MES, O QUE ESPREMIA UM CONTRATO DE 420
+      *                PARCELAS EM POUCO MAIS DE UM ANO. AGORA O
+      *                VENCIMENTO ANTERIOR AVANCA 1 MES (COM O DIA
+      *                LIMITADO AO ULTIMO DIA DO MES DE DESTINO) E SO
+      *                DEPOIS E AJUSTADO PARA O PROXIMO DIA UTIL VIA
+      *                DTUTIL. TAMBEM PASSA A CONFERIR O CHECKPOINT NA
+      *                BAIXA DE PARCELA E O FILE STATUS DE TODO OPEN.
+      *                DESEMBOL PASSA A SER INDEXADO POR CONTRATO PARA
+      *                O CEP030 CONSEGUIR MARCAR CADA REGISTRO COMO
+      *                PROCESSADO E NAO CREDITAR O MESMO DESEMBOLSO
+      *                DUAS VEZES NUM REPROCESSAMENTO.
+      *20/08/2026 GFD  O DIA DE VENCIMENTO PASSA A SER TIRADO SEMPRE DE
+      *                CTR-DATA-CONTRATACAO, NUNCA DO VENCIMENTO JA
+      *                AJUSTADO DA PARCELA ANTERIOR. O MES NOMINAL DE
+      *                CADA PARCELA TAMBEM PASSA A SER CALCULADO DIRETO
+      *                DA CONTRATACAO MAIS O NUMERO DA PARCELA (E NAO
+      *                MAIS 1 MES SOBRE O VENCIMENTO JA AJUSTADO DA
+      *                PARCELA ANTERIOR), PARA QUE UM AJUSTE DE DIA
+      *                UTIL QUE EMPURRE UMA PARCELA PARA O MES SEGUINTE
+      *                NAO DESLOQUE TODO O RESTANTE DO CRONOGRAMA.
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RFP010.
       *--------------------REGISTRO FINANCEIRO-------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRMESTR ASSIGN TO "CTRMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-CHAVE
+               FILE STATUS IS WS-STATUS-CTRMESTR.
+
+           SELECT DESEMBOL ASSIGN TO "DESEMBOL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DESEMB-NUM-CONTRATO
+               FILE STATUS IS WS-STATUS-DESEMBOL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRMESTR.
+       COPY CONTRATO.
+
+       FD  DESEMBOL.
+       COPY DESEMB.
+
        WORKING-STORAGE SECTION.
 
-       01 WS-CONTRATO.
-          03 WS-REG-FIN.
-             05 WS-NUM-CONTRATO              PIC 9(05).
-             05 WS-NUM-PRESTACAO             PIC 9(03).
-             05 WS-PRESTACAO OCCURS 1 TO 420 TIMES
-                             DEPENDING  ON 
-                             WS-NUM-PRESTACAO PIC 9(3)V99.
-
-       77 WS-IND                            PIC 9(03).
-       77 WS-VRL-AUX                        PIC 9(3)V99.   
-      
+       77 WS-OPCAO                    PIC X(01).
+       77 WS-NUM-CONTRATO-DIG         PIC 9(05).
+       77 WS-NUM-PARCELA-DIG          PIC 9(03).
+       77 WS-STATUS-CTRMESTR          PIC X(02) VALUE SPACES.
+       77 WS-STATUS-DESEMBOL          PIC X(02) VALUE SPACES.
+
+       77 WS-IND                      PIC 9(03).
+       77 WS-IND-INICIAL              PIC 9(03).
+       77 WS-INTERVALO-PARCELAS       PIC 9(03) VALUE 50.
+       77 WS-UM-DIA-UTIL              PIC 9(03) VALUE 1.
+
+       77 WS-SW-DADOS-OK              PIC X(01) VALUE 'S'.
+           88 WS-DADOS-OK                  VALUE 'S'.
+       77 WS-SW-CONTRATO-EXISTE       PIC X(01) VALUE 'N'.
+           88 WS-CONTRATO-EXISTE           VALUE 'S'.
+
+       77 WS-SALDO-DEV                PIC 9(09)V99.
+       77 WS-VALOR-JUROS              PIC 9(07)V99.
+       77 WS-VALOR-PARCELA-PRICE      PIC 9(07)V99.
+       77 WS-FATOR-PRICE              PIC 9(05)V9(10).
+
+       77 WS-DATA-HOJE                PIC 9(08) VALUE ZERO.
+       77 WS-DATA-VENCTO-CANDIDATA    PIC 9(08) VALUE ZERO.
+       77 WS-DATA-VENCTO-NOVA         PIC 9(08) VALUE ZERO.
+       77 WS-COD-RETORNO-DTUTIL       PIC 9(02) VALUE ZERO.
+       77 WS-DATA-VESPERA-CANDIDATA   PIC 9(08) VALUE ZERO.
+       77 WS-SERIAL-CANDIDATA         PIC 9(08) VALUE ZERO.
+       77 WS-ANO-BASE                 PIC 9(04) VALUE ZERO.
+       77 WS-MES-BASE                 PIC 9(02) VALUE ZERO.
+       77 WS-TOTAL-MESES              PIC 9(05) VALUE ZERO.
+       77 WS-ANO-VENCTO               PIC 9(04) VALUE ZERO.
+       77 WS-MES-VENCTO               PIC 9(02) VALUE ZERO.
+       77 WS-DIA-VENCTO               PIC 9(02) VALUE ZERO.
+       77 WS-ULTIMO-DIA-MES           PIC 9(02) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
-           DISPLAY "********* PROGRAMA DE ARRY **********"
-           
-           DISPLAY "INFORME  O NUMERO DE PRESTACOES: "
-           ACCEPT WS-NUM-PRESTACAO
-
-           DISPLAY "INFORME O VALOR DA PRESTACAO: "
-           ACCEPT WS-VRL-AUX
-
-
-      ***************ALIMENTADOR DO ARRY********************************
-           IF WS-NUM-PRESTACAO > 420 THEN 
-      */   Poderia usar GREATER THAN em vez de usar o convencional '>'.|
-               DISPLAY 'NUMERO INVALIDO'
-           ELSE 
-               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
-                WS-IND < WS-NUM-PRESTACAO
-
-                MOVE WS-VRL-AUX  TO WS-PRESTACAO(WS-IND)
-                END-PERFORM
-                                           
-           END-IF
-           
-           
-
-      ***************LEITOR DO ARRY********************************
-           MOVE ZEROS TO WS-IND    
-           DISPLAY "SUA TABELA---------------"
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
-                                            WS-IND < WS-NUM-PRESTACAO
-    
-           DISPLAY "PRESTACAO: " WS-IND' VALOR: ' WS-PRESTACAO(WS-IND)
-    
-           END-PERFORM
-         
-
-      */    MOVE ZEROS                TO WS-IND                        |
-                                                
-      */   DISPLAY "NUMERO:     NOME:     "                            |
-      */   PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND EQUAL 8     |
-           
-      */  DISPLAY " " WS-N-DD(WS-IND) "         " WS-NM-DD(WS-IND)     |
-
-      */   END-PERFORM.                                                |
-
-           STOP RUN.
-       END PROGRAM RFP010.
+           0000-MAINLINE.
+               DISPLAY "********* REGISTRO FINANCEIRO - RFP010 ******"
+               DISPLAY "1 - NOVO CONTRATO / RETOMAR CONTRATO PARCIAL"
+               DISPLAY "2 - REGISTRAR PAGAMENTO DE PARCELA"
+               DISPLAY "3 - SAIR"
+               ACCEPT WS-OPCAO
+               EVALUATE WS-OPCAO
+                   WHEN '1'
+                       PERFORM 1000-PROCESSAR-CONTRATO
+                   WHEN '2'
+                       PERFORM 5000-REGISTRAR-PAGAMENTO
+                   WHEN '3'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+               IF WS-OPCAO NOT = '3'
+                   PERFORM 0000-MAINLINE
+               END-IF
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+      *1000: LE O CONTRATO PELO NUMERO. SE JA EXISTIR E ESTIVER        *
+      *      COMPLETO, SO INFORMA. SE EXISTIR PARCIAL (CHECKPOINT <    *
+      *      NUM-PRESTACAO), RETOMA DA PARCELA SEGUINTE AO CHECKPOINT. *
+      *      SE NAO EXISTIR, CAPTURA OS DADOS E CRIA DO ZERO.          *
+      *----------------------------------------------------------------*
+           1000-PROCESSAR-CONTRATO.
+               DISPLAY "INFORME O NUMERO DO CONTRATO: "
+               ACCEPT WS-NUM-CONTRATO-DIG
+               MOVE WS-NUM-CONTRATO-DIG TO CTR-NUM-CONTRATO
+               OPEN I-O CTRMESTR
+               IF WS-STATUS-CTRMESTR NOT = '00'
+                   DISPLAY "ERRO AO ABRIR CTRMESTR. STATUS: "
+                           WS-STATUS-CTRMESTR
+               ELSE
+                   READ CTRMESTR
+                       INVALID KEY
+                           MOVE 'N' TO WS-SW-CONTRATO-EXISTE
+                   END-READ
+                   IF WS-STATUS-CTRMESTR = '00'
+                       MOVE 'S' TO WS-SW-CONTRATO-EXISTE
+                   END-IF
+                   IF WS-CONTRATO-EXISTE
+                       IF CTR-IND-CHECKPOINT >= CTR-NUM-PRESTACAO
+                           DISPLAY "CONTRATO " WS-NUM-CONTRATO-DIG
+                                   " JA ESTA COMPLETO"
+                       ELSE
+                           DISPLAY "RETOMANDO CONTRATO A PARTIR DA "
+                                   "PARCELA " CTR-IND-CHECKPOINT
+                           COMPUTE WS-IND-INICIAL =
+                                   CTR-IND-CHECKPOINT + 1
+                           PERFORM 2000-MONTAR-TABELA
+                           PERFORM 2100-LISTAR-TABELA
+                           PERFORM 3000-ENVIAR-DESEMBOLSO
+                       END-IF
+                   ELSE
+                       PERFORM 1100-CAPTURAR-DADOS-NOVOS
+                       IF WS-DADOS-OK
+                           MOVE 1 TO WS-IND-INICIAL
+                           PERFORM 2000-MONTAR-TABELA
+                           PERFORM 2100-LISTAR-TABELA
+                           PERFORM 3000-ENVIAR-DESEMBOLSO
+                       END-IF
+                   END-IF
+                   CLOSE CTRMESTR
+               END-IF.
+
+           1100-CAPTURAR-DADOS-NOVOS.
+               MOVE 'S' TO WS-SW-DADOS-OK
+               DISPLAY "INFORME O NUMERO DE PRESTACOES: "
+               ACCEPT CTR-NUM-PRESTACAO
+               IF CTR-NUM-PRESTACAO > 420 OR
+                  CTR-NUM-PRESTACAO = ZERO
+                   DISPLAY 'NUMERO DE PRESTACOES INVALIDO'
+                   MOVE 'N' TO WS-SW-DADOS-OK
+               ELSE
+                   DISPLAY "INFORME O VALOR FINANCIADO: "
+                   ACCEPT CTR-VALOR-FINANCIADO
+                   DISPLAY "INFORME A TAXA DE JUROS AO MES "
+                           "(EX: 015000 = 1,5000%): "
+                   ACCEPT CTR-TAXA-JUROS-MES
+                   DISPLAY "TIPO DE TABELA - P=PRICE  S=SAC: "
+                   ACCEPT CTR-TIPO-TABELA
+                   DISPLAY "INFORME A CONTA QUE RECEBERA O "
+                           "DESEMBOLSO: "
+                   ACCEPT CTR-NUM-CONTA-CREDITO
+                   ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                   MOVE WS-DATA-HOJE TO CTR-DATA-CONTRATACAO
+                   MOVE ZERO TO CTR-IND-CHECKPOINT
+                   SET CTR-NAO-DESEMBOLSADO TO TRUE
+                   WRITE CTR-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR O CONTRATO"
+                           MOVE 'N' TO WS-SW-DADOS-OK
+                   END-WRITE
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *2000: MONTA A TABELA DE AMORTIZACAO A PARTIR DE WS-IND-INICIAL, *
+      *      GRAVANDO UM CHECKPOINT A CADA WS-INTERVALO-PARCELAS       *
+      *      PARCELAS PARA PERMITIR RETOMADA.                          *
+      *----------------------------------------------------------------*
+           2000-MONTAR-TABELA.
+               IF WS-IND-INICIAL = 1
+                   MOVE CTR-VALOR-FINANCIADO TO WS-SALDO-DEV
+               ELSE
+                   COMPUTE WS-IND = WS-IND-INICIAL - 1
+                   MOVE CTR-PARC-SALDO-DEV(WS-IND) TO WS-SALDO-DEV
+               END-IF
+               IF CTR-TABELA-PRICE
+                   PERFORM 2050-CALCULAR-FATOR-PRICE
+               END-IF
+               PERFORM VARYING WS-IND FROM WS-IND-INICIAL BY 1
+                       UNTIL WS-IND > CTR-NUM-PRESTACAO
+                   COMPUTE WS-VALOR-JUROS ROUNDED =
+                           WS-SALDO-DEV * (CTR-TAXA-JUROS-MES / 100)
+                   IF CTR-TABELA-PRICE
+                       MOVE WS-VALOR-PARCELA-PRICE TO
+                            CTR-PARC-VALOR(WS-IND)
+                       COMPUTE CTR-PARC-AMORT(WS-IND) ROUNDED =
+                               WS-VALOR-PARCELA-PRICE - WS-VALOR-JUROS
+                   ELSE
+                       COMPUTE CTR-PARC-AMORT(WS-IND) ROUNDED =
+                               CTR-VALOR-FINANCIADO / CTR-NUM-PRESTACAO
+                       COMPUTE CTR-PARC-VALOR(WS-IND) ROUNDED =
+                               CTR-PARC-AMORT(WS-IND) + WS-VALOR-JUROS
+                   END-IF
+                   MOVE WS-VALOR-JUROS TO CTR-PARC-JUROS(WS-IND)
+                   COMPUTE WS-SALDO-DEV ROUNDED =
+                           WS-SALDO-DEV - CTR-PARC-AMORT(WS-IND)
+                   MOVE WS-SALDO-DEV TO CTR-PARC-SALDO-DEV(WS-IND)
+                   PERFORM 2060-CALCULAR-PROXIMO-VENCIMENTO
+                   MOVE WS-DATA-VENCTO-NOVA TO
+                        CTR-PARC-DATA-VENCTO(WS-IND)
+                   SET CTR-PARC-ABERTA(WS-IND) TO TRUE
+                   MOVE ZERO TO CTR-PARC-DATA-PGTO(WS-IND)
+                   MOVE WS-IND TO CTR-IND-CHECKPOINT
+                   IF FUNCTION MOD(WS-IND, WS-INTERVALO-PARCELAS)
+                                                             = ZERO
+                       REWRITE CTR-REGISTRO
+                       DISPLAY "CHECKPOINT GRAVADO NA PARCELA "
+                               WS-IND
+                   END-IF
+               END-PERFORM
+               REWRITE CTR-REGISTRO.
+
+           2050-CALCULAR-FATOR-PRICE.
+               COMPUTE WS-FATOR-PRICE =
+                       (1 + (CTR-TAXA-JUROS-MES / 100)) **
+                       CTR-NUM-PRESTACAO
+               COMPUTE WS-VALOR-PARCELA-PRICE ROUNDED =
+                       (CTR-VALOR-FINANCIADO *
+                        (CTR-TAXA-JUROS-MES / 100) * WS-FATOR-PRICE) /
+                       (WS-FATOR-PRICE - 1).
+
+      *----------------------------------------------------------------*
+      *2060: O VENCIMENTO NOMINAL DE CADA PARCELA E CALCULADO SEMPRE A *
+      *      PARTIR DA DATA DE CONTRATACAO (CTR-DATA-CONTRATACAO) MAIS *
+      *      WS-IND MESES -- E NUNCA A PARTIR DO VENCIMENTO JA GRAVADO *
+      *      DA PARCELA ANTERIOR, POIS ESSE JA VEM AJUSTADO PARA DIA   *
+      *      UTIL E PODE TER PULADO DE MES, O QUE DESLOCARIA TODAS AS  *
+      *      PARCELAS SEGUINTES. O DIA PERMANECE O DA CONTRATACAO      *
+      *      ORIGINAL, LIMITADO AO ULTIMO DIA DO MES DE DESTINO PARA   *
+      *      CONTRATACOES NOS DIAS 29/30/31, AJUSTADO PARA O           *
+      *      PROXIMO DIA UTIL. O AJUSTE E FEITO CHAMANDO O DTUTIL, SEM *
+      *      ALTERA-LO, A PARTIR DA VESPERA DA DATA CANDIDATA PEDINDO  *
+      *      1 DIA UTIL -- COMO O DTUTIL SEMPRE AVANCA 1 DIA CORRIDO   *
+      *      ANTES DE CONFERIR SE E UTIL, ISSO FAZ O PRIMEIRO DIA      *
+      *      CONFERIDO SER A PROPRIA DATA CANDIDATA.                   *
+      *----------------------------------------------------------------*
+           2060-CALCULAR-PROXIMO-VENCIMENTO.
+               MOVE CTR-DATA-CONTRATACAO(1:4) TO WS-ANO-BASE
+               MOVE CTR-DATA-CONTRATACAO(5:2) TO WS-MES-BASE
+               MOVE CTR-DATA-CONTRATACAO(7:2) TO WS-DIA-VENCTO
+               COMPUTE WS-TOTAL-MESES = WS-MES-BASE - 1 + WS-IND
+               COMPUTE WS-ANO-VENCTO = WS-ANO-BASE +
+                       FUNCTION INTEGER(WS-TOTAL-MESES / 12)
+               COMPUTE WS-MES-VENCTO =
+                       FUNCTION MOD(WS-TOTAL-MESES, 12) + 1
+               PERFORM 2070-CALCULAR-ULTIMO-DIA-MES
+               IF WS-DIA-VENCTO > WS-ULTIMO-DIA-MES
+                   MOVE WS-ULTIMO-DIA-MES TO WS-DIA-VENCTO
+               END-IF
+               STRING WS-ANO-VENCTO DELIMITED BY SIZE
+                      WS-MES-VENCTO DELIMITED BY SIZE
+                      WS-DIA-VENCTO DELIMITED BY SIZE
+                      INTO WS-DATA-VENCTO-CANDIDATA
+               COMPUTE WS-SERIAL-CANDIDATA = FUNCTION INTEGER-OF-DATE
+                       (WS-DATA-VENCTO-CANDIDATA) - 1
+               COMPUTE WS-DATA-VESPERA-CANDIDATA =
+                       FUNCTION DATE-OF-INTEGER(WS-SERIAL-CANDIDATA)
+               CALL "DTUTIL" USING WS-DATA-VESPERA-CANDIDATA
+                                   WS-UM-DIA-UTIL
+                                   WS-DATA-VENCTO-NOVA
+                                   WS-COD-RETORNO-DTUTIL.
+
+           2070-CALCULAR-ULTIMO-DIA-MES.
+               EVALUATE WS-MES-VENCTO
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-ULTIMO-DIA-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-ULTIMO-DIA-MES
+                   WHEN OTHER
+                       IF (FUNCTION MOD(WS-ANO-VENCTO, 400) = ZERO)
+                          OR
+                          (FUNCTION MOD(WS-ANO-VENCTO, 4) = ZERO AND
+                           FUNCTION MOD(WS-ANO-VENCTO, 100) NOT = ZERO)
+                           MOVE 29 TO WS-ULTIMO-DIA-MES
+                       ELSE
+                           MOVE 28 TO WS-ULTIMO-DIA-MES
+                       END-IF
+               END-EVALUATE.
+
+           2100-LISTAR-TABELA.
+               DISPLAY "SUA TABELA---------------"
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > CTR-NUM-PRESTACAO
+                   DISPLAY "PARCELA: " WS-IND
+                           " VALOR: " CTR-PARC-VALOR(WS-IND)
+                           " JUROS: " CTR-PARC-JUROS(WS-IND)
+                           " AMORT: " CTR-PARC-AMORT(WS-IND)
+                           " VENCTO: " CTR-PARC-DATA-VENCTO(WS-IND)
+               END-PERFORM.
+
+      *----------------------------------------------------------------*
+      *3000: GERA O REGISTRO DE DESEMBOLSO PARA O CEP030 CREDITAR NA   *
+      *      CONTA, UMA UNICA VEZ POR CONTRATO.                       *
+      *----------------------------------------------------------------*
+           3000-ENVIAR-DESEMBOLSO.
+               IF CTR-NAO-DESEMBOLSADO
+                   OPEN I-O DESEMBOL
+                   IF WS-STATUS-DESEMBOL NOT = '00'
+                       DISPLAY "ERRO AO ABRIR DESEMBOL. STATUS: "
+                               WS-STATUS-DESEMBOL
+                   ELSE
+                       MOVE CTR-NUM-CONTRATO TO DESEMB-NUM-CONTRATO
+                       MOVE CTR-NUM-CONTA-CREDITO TO
+                            DESEMB-NUM-CONTA-CREDITO
+                       MOVE CTR-VALOR-FINANCIADO TO DESEMB-VALOR
+                       MOVE CTR-DATA-CONTRATACAO TO DESEMB-DATA
+                       SET DESEMB-PENDENTE TO TRUE
+                       WRITE DESEMB-REGISTRO
+                           INVALID KEY
+                               DISPLAY "ERRO AO GRAVAR DESEMBOLSO DO "
+                                       "CONTRATO " CTR-NUM-CONTRATO
+                       END-WRITE
+                       CLOSE DESEMBOL
+                       SET CTR-DESEMBOLSADO TO TRUE
+                       REWRITE CTR-REGISTRO
+                       DISPLAY "DESEMBOLSO ENVIADO PARA A CONTA "
+                               CTR-NUM-CONTA-CREDITO
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *5000: BAIXA UMA PARCELA COMO PAGA, COM A DATA DO PAGAMENTO.     *
+      *----------------------------------------------------------------*
+           5000-REGISTRAR-PAGAMENTO.
+               DISPLAY "INFORME O NUMERO DO CONTRATO: "
+               ACCEPT WS-NUM-CONTRATO-DIG
+               MOVE WS-NUM-CONTRATO-DIG TO CTR-NUM-CONTRATO
+               OPEN I-O CTRMESTR
+               IF WS-STATUS-CTRMESTR NOT = '00'
+                   DISPLAY "ERRO AO ABRIR CTRMESTR. STATUS: "
+                           WS-STATUS-CTRMESTR
+               ELSE
+                   READ CTRMESTR
+                       INVALID KEY
+                           DISPLAY "CONTRATO NAO ENCONTRADO"
+                   END-READ
+                   IF WS-STATUS-CTRMESTR = '00'
+                       DISPLAY "INFORME O NUMERO DA PARCELA: "
+                       ACCEPT WS-NUM-PARCELA-DIG
+                       IF WS-NUM-PARCELA-DIG > CTR-NUM-PRESTACAO OR
+                          WS-NUM-PARCELA-DIG > CTR-IND-CHECKPOINT OR
+                          WS-NUM-PARCELA-DIG = ZERO
+                           DISPLAY "PARCELA INVALIDA"
+                       ELSE
+                           IF CTR-PARC-PAGA(WS-NUM-PARCELA-DIG)
+                               DISPLAY "PARCELA JA ESTAVA PAGA"
+                           ELSE
+                               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                               SET CTR-PARC-PAGA(WS-NUM-PARCELA-DIG)
+                                   TO TRUE
+                               MOVE WS-DATA-HOJE TO
+                                    CTR-PARC-DATA-PGTO
+                                    (WS-NUM-PARCELA-DIG)
+                               REWRITE CTR-REGISTRO
+                               DISPLAY "PARCELA " WS-NUM-PARCELA-DIG
+                                       " BAIXADA"
+                           END-IF
+                       END-IF
+                   END-IF
+                   CLOSE CTRMESTR
+               END-IF.
+
+           END PROGRAM RFP010.
