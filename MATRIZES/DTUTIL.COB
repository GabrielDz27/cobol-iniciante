@@ -0,0 +1,104 @@
+      *----------------------------------------------------------------*
+      *ATHOR:          GABRIEL FERREIRA                                *
+      *DATE:           17/08/2026                                      *
+      *NAME PROGRAM:   DTUTIL - UTILITARIO DE DATA UTIL                *
+      *----------------------------------------------------------------*
+      *DESCRICAO:      RECEBE UMA DATA E UMA QUANTIDADE DE DIAS UTEIS  *
+      *                E DEVOLVE A DATA RESULTANTE, PULANDO SABADOS,   *
+      *                DOMINGOS (VIA CAL-TAB-SEMANA DE CALEND) E OS    *
+      *                FERIADOS CADASTRADOS EM FERMESTR. CHAMADO PELO  *
+      *                RFP010 PARA CALCULAR O VENCIMENTO DAS PARCELAS. *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *17/08/2026 GFD  CRIACAO DO PROGRAMA
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERMESTR ASSIGN TO "FERMESTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-CHAVE
+               FILE STATUS IS WS-STATUS-FERMESTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FERMESTR.
+       COPY FERIADO.
+
+       WORKING-STORAGE SECTION.
+       COPY CALEND.
+
+       77 WS-STATUS-FERMESTR    PIC X(02) VALUE SPACES.
+       77 WS-DATA-ATUAL         PIC 9(08) VALUE ZERO.
+       77 WS-SERIAL             PIC 9(08) VALUE ZERO.
+       77 WS-DIA-SEMANA-NUM     PIC 99 VALUE ZERO.
+       77 WS-QTD-ENCONTRADOS    PIC 9(03) VALUE ZERO.
+       77 WS-SW-DIA-UTIL        PIC X(01) VALUE 'N'.
+           88 WS-DIA-UTIL           VALUE 'S'.
+
+       LINKAGE SECTION.
+       01 LK-DATA-ENTRADA       PIC 9(08).
+       01 LK-QTD-DIAS-UTEIS     PIC 9(03).
+       01 LK-DATA-SAIDA         PIC 9(08).
+       01 LK-COD-RETORNO        PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-DATA-ENTRADA LK-QTD-DIAS-UTEIS
+                                 LK-DATA-SAIDA LK-COD-RETORNO.
+           0000-MAINLINE.
+               MOVE ZERO TO LK-COD-RETORNO
+               MOVE LK-DATA-ENTRADA TO WS-DATA-ATUAL
+               MOVE ZERO TO WS-QTD-ENCONTRADOS
+               OPEN INPUT FERMESTR
+               IF WS-STATUS-FERMESTR NOT = '00'
+                   DISPLAY "DTUTIL: ERRO AO ABRIR FERMESTR: "
+                           WS-STATUS-FERMESTR
+                           ". FERIADOS NAO SERAO CONSIDERADOS."
+                   MOVE 90 TO LK-COD-RETORNO
+               END-IF
+               PERFORM 1000-AVANCAR-UM-DIA-UTIL
+                       UNTIL WS-QTD-ENCONTRADOS >= LK-QTD-DIAS-UTEIS
+               IF WS-STATUS-FERMESTR = '00'
+                   CLOSE FERMESTR
+               END-IF
+               MOVE WS-DATA-ATUAL TO LK-DATA-SAIDA
+               GOBACK.
+
+           1000-AVANCAR-UM-DIA-UTIL.
+               COMPUTE WS-SERIAL =
+                       FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL) + 1
+               COMPUTE WS-DATA-ATUAL =
+                       FUNCTION DATE-OF-INTEGER(WS-SERIAL)
+               PERFORM 2000-VERIFICAR-DIA-UTIL
+               IF WS-DIA-UTIL
+                   ADD 1 TO WS-QTD-ENCONTRADOS
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *2000: UM DIA E UTIL QUANDO NAO CAI NUM SABADO/DOMINGO (VIA A    *
+      *      TABELA CAL-TAB-SEMANA) E NAO ESTA CADASTRADO EM FERMESTR. *
+      *----------------------------------------------------------------*
+           2000-VERIFICAR-DIA-UTIL.
+               MOVE 'S' TO WS-SW-DIA-UTIL
+               COMPUTE WS-DIA-SEMANA-NUM =
+                       FUNCTION MOD(WS-SERIAL, 7) + 1
+               IF CAL-N-DD(WS-DIA-SEMANA-NUM) = 01 OR
+                  CAL-N-DD(WS-DIA-SEMANA-NUM) = 07
+                   MOVE 'N' TO WS-SW-DIA-UTIL
+               ELSE
+                   IF WS-STATUS-FERMESTR = '00'
+                       MOVE WS-DATA-ATUAL(1:4) TO FER-ANO
+                       MOVE WS-DATA-ATUAL      TO FER-DATA
+                       READ FERMESTR
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               MOVE 'N' TO WS-SW-DIA-UTIL
+                       END-READ
+                   END-IF
+               END-IF.
+
+           END PROGRAM DTUTIL.
