@@ -0,0 +1,42 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       CONTRATO                                        *
+      *DESCRICAO:      LAYOUT DO CADASTRO DE CONTRATOS (CTRMESTR)      *
+      *USADO POR:      RFP010, RFP020, RFP030, CTB010                  *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *15/08/2026 GFD  CRIACAO DO LAYOUT DE CONTRATO COM TABELA DE
+      *                PRESTACOES (SUBSTITUI O WS-CONTRATO EM MEMORIA)
+      *18/08/2026 GFD  INCLUIDO O TIPO DE TABELA (PRICE/SAC), QUE
+      *                PRECISA SER PERSISTIDO PARA UMA RETOMADA DE
+      *                CONTRATO PARCIAL SABER COMO CONTINUAR A TABELA.
+      *19/08/2026 GFD  REMOVIDO O INDEXED BY DA TABELA DE PRESTACOES --
+      *                NENHUM PROGRAMA FAZ SEARCH NELA, TODOS PERCORREM
+      *                POR WS-IND, ENTAO O INDICE FICAVA SEM USO.
+      *----------------------------------------------------------------*
+       01  CTR-REGISTRO.
+           05  CTR-CHAVE.
+               10  CTR-NUM-CONTRATO         PIC 9(05).
+           05  CTR-NUM-CONTA-CREDITO        PIC 9(08).
+           05  CTR-VALOR-FINANCIADO         PIC 9(09)V99.
+           05  CTR-TAXA-JUROS-MES           PIC 9(02)V9(04).
+           05  CTR-DATA-CONTRATACAO         PIC 9(08).
+           05  CTR-TIPO-TABELA              PIC X(01).
+               88  CTR-TABELA-PRICE             VALUE 'P'.
+               88  CTR-TABELA-SAC               VALUE 'S'.
+           05  CTR-SW-DESEMBOLSADO          PIC X(01).
+               88  CTR-DESEMBOLSADO             VALUE 'S'.
+               88  CTR-NAO-DESEMBOLSADO         VALUE 'N'.
+           05  CTR-NUM-PRESTACAO            PIC 9(03).
+           05  CTR-IND-CHECKPOINT           PIC 9(03).
+           05  CTR-TABELA-PREST OCCURS 1 TO 420 TIMES
+                       DEPENDING ON CTR-NUM-PRESTACAO.
+               10  CTR-PARC-VALOR           PIC 9(07)V99.
+               10  CTR-PARC-JUROS           PIC 9(07)V99.
+               10  CTR-PARC-AMORT           PIC 9(07)V99.
+               10  CTR-PARC-SALDO-DEV       PIC 9(09)V99.
+               10  CTR-PARC-DATA-VENCTO     PIC 9(08).
+               10  CTR-PARC-SW-STATUS       PIC X(01).
+                   88  CTR-PARC-PAGA            VALUE 'P'.
+                   88  CTR-PARC-ABERTA          VALUE 'A'.
+               10  CTR-PARC-DATA-PGTO       PIC 9(08).
