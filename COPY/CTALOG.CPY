@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       CTALOG                                          *
+      *DESCRICAO:      LAYOUT DO DIARIO DE MOVIMENTOS (MOVLOG)         *
+      *USADO POR:      CEP010, CEP020, CEP030, CTB010                  *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *14/08/2026 GFD  CRIACAO DO LAYOUT DE MOVIMENTO
+      *----------------------------------------------------------------*
+       01  LOG-REGISTRO.
+           05  LOG-NUM-CONTA            PIC 9(08).
+           05  LOG-TIPO-MOVTO           PIC X(01).
+               88  LOG-TIPO-DEPOSITO        VALUE 'D'.
+               88  LOG-TIPO-SAQUE           VALUE 'S'.
+               88  LOG-TIPO-DESEMBOLSO      VALUE 'E'.
+               88  LOG-TIPO-JUROS-CHEQUE    VALUE 'J'.
+           05  LOG-VALOR                PIC 9(10)V99.
+           05  LOG-DATA-MOVTO           PIC 9(08).
+           05  LOG-HORA-MOVTO           PIC 9(06).
+           05  LOG-SALDO-RESULTANTE     PIC S9(10)V99.
+           05  FILLER                   PIC X(20).
