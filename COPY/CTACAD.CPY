@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       CTACAD                                          *
+      *DESCRICAO:      LAYOUT DO CADASTRO DE CONTAS (CTAMESTR)         *
+      *USADO POR:      CEP010, CEP020, CEP030, CTB010                  *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *14/08/2026 GFD  CRIACAO DO LAYOUT DE CONTA CORRENTE
+      *16/08/2026 GFD  INCLUIDO SALDO DE ABERTURA DO DIA, USADO PELA
+      *                CONCILIACAO DIARIA (CEP020)
+      *----------------------------------------------------------------*
+       01  CTA-REGISTRO.
+           05  CTA-CHAVE.
+               10  CTA-NUM-CONTA        PIC 9(08).
+           05  CTA-SENHA                PIC 9(04).
+           05  CTA-SALDO                PIC S9(10)V99 COMP-3.
+           05  CTA-LIMITE-CHEQUE-ESP    PIC 9(10)V99.
+           05  CTA-VALOR-USO-CHEQUE-ESP PIC 9(10)V99.
+           05  CTA-TAXA-CHEQUE-ESP-MES  PIC 9(02)V9(04).
+           05  CTA-LIMITE-SAQUE-DIA     PIC 9(10)V99.
+           05  CTA-VALOR-SACADO-DIA     PIC 9(10)V99.
+           05  CTA-DATA-ULT-SAQUE       PIC 9(08).
+           05  CTA-DATA-ULT-MOVTO       PIC 9(08).
+           05  CTA-SALDO-ABERTURA-DIA   PIC S9(10)V99 COMP-3.
+           05  CTA-DATA-ABERTURA-DIA    PIC 9(08).
+           05  CTA-QTD-TENTATIVAS-SENHA PIC 9(01).
+           05  CTA-SW-BLOQUEADA         PIC X(01).
+               88  CTA-BLOQUEADA            VALUE 'S'.
+               88  CTA-DESBLOQUEADA         VALUE 'N'.
+           05  FILLER                   PIC X(15).
