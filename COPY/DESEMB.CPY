@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       DESEMB                                          *
+      *DESCRICAO:      INTERFACE DE DESEMBOLSO DE CONTRATO (DESEMBOL)  *
+      *                GERADA PELO RFP010 E CONSUMIDA PELO CEP030      *
+      *USADO POR:      RFP010, CEP030                                  *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *14/08/2026 GFD  CRIACAO DA INTERFACE DE DESEMBOLSO
+      *20/08/2026 GFD  CORRIGIDO O "USADO POR" -- CTB010 NUNCA COPIOU
+      *                ESTE LAYOUT (SO CTALOG E CONTRATO).
+      *----------------------------------------------------------------*
+       01  DESEMB-REGISTRO.
+           05  DESEMB-NUM-CONTRATO      PIC 9(05).
+           05  DESEMB-NUM-CONTA-CREDITO PIC 9(08).
+           05  DESEMB-VALOR             PIC 9(10)V99.
+           05  DESEMB-DATA              PIC 9(08).
+           05  DESEMB-SW-PROCESSADO     PIC X(01).
+               88  DESEMB-PROCESSADO        VALUE 'S'.
+               88  DESEMB-PENDENTE          VALUE 'N'.
