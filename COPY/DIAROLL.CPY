@@ -0,0 +1,68 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       DIAROLL                                        *
+      *DESCRICAO:      ROLLOVER DE DIA DA CONTA CORRENTE (CTA-REGISTRO*
+      *                JA LIDO/TRAVADO PELO CHAMADOR) -- ZERA O VALOR *
+      *                SACADO NO DIA, COBRA O JUROS DE CHEQUE ESPECIAL*
+      *                EM ABERTO E FOTOGRAFA O SALDO DE ABERTURA.     *
+      *                COMPARTILHADO ENTRE OS PONTOS QUE MOVIMENTAM   *
+      *                CTAMESTR EM NOME DO CLIENTE (LOGON DO CAIXA    *
+      *                ELETRONICO E O BATCH DE DESEMBOLSO), PARA QUE  *
+      *                O ROLLOVER E O JUROS SO ACONTECAM UMA VEZ POR  *
+      *                DIA, NAO IMPORTA QUEM TOQUE A CONTA PRIMEIRO.  *
+      *USADO POR:      CEP010, CEP030                                 *
+      *REQUER DO PROGRAMA CHAMADOR:                                   *
+      *                CTA-REGISTRO (COPY CTACAD) JA LIDO DA CONTA,   *
+      *                LOG-REGISTRO (COPY CTALOG) E O ARQUIVO MOVLOG  *
+      *                ABERTO EXTEND/I-O, WS-DATA-HOJE, WS-HORA-AGORA,*
+      *                WS-SW-VIROU-O-DIA E WS-VALOR-JUROS-CHEQUE EM   *
+      *                WORKING-STORAGE.                               *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *20/08/2026 GFD  CRIACAO -- EXTRAIDO DE CEP010.P015/P016 PARA
+      *                SER REUTILIZADO PELO CEP030, EVITANDO QUE O
+      *                BATCH DE DESEMBOLSO REPITA O ROLLOVER SEM
+      *                COBRAR O JUROS E "QUEIME" O DIA PARA O CAIXA.
+      *----------------------------------------------------------------*
+           P015-ATUALIZAR-DIA-CORRENTE.
+               MOVE 'N' TO WS-SW-VIROU-O-DIA
+               IF CTA-DATA-ULT-SAQUE NOT = WS-DATA-HOJE
+                   MOVE ZERO TO CTA-VALOR-SACADO-DIA
+                   MOVE 'S' TO WS-SW-VIROU-O-DIA
+               END-IF
+               IF CTA-DATA-ABERTURA-DIA NOT = WS-DATA-HOJE
+                   IF CTA-VALOR-USO-CHEQUE-ESP > ZERO
+                       PERFORM P016-COBRAR-JUROS-CHEQUE-ESP
+                   END-IF
+                   MOVE CTA-SALDO TO CTA-SALDO-ABERTURA-DIA
+                   MOVE WS-DATA-HOJE TO CTA-DATA-ABERTURA-DIA
+                   MOVE 'S' TO WS-SW-VIROU-O-DIA
+               END-IF
+               IF WS-VIROU-O-DIA
+                   REWRITE CTA-REGISTRO
+               END-IF.
+
+      *----------------------------------------------------------------*
+      *P016: COBRA, SOBRE O VALOR EM USO DO CHEQUE ESPECIAL, O ENCARGO *
+      *      DIARIO PRORATEADO DA TAXA MENSAL (CTA-TAXA-CHEQUE-ESP-MES*
+      *      / 30), DEBITANDO O SALDO E SOMANDO O JUROS AO PROPRIO    *
+      *      VALOR EM USO. GRAVA O LANCAMENTO NO MOVLOG.               *
+      *----------------------------------------------------------------*
+           P016-COBRAR-JUROS-CHEQUE-ESP.
+               COMPUTE WS-VALOR-JUROS-CHEQUE ROUNDED =
+                       CTA-VALOR-USO-CHEQUE-ESP *
+                       (CTA-TAXA-CHEQUE-ESP-MES / 100) / 30
+               IF WS-VALOR-JUROS-CHEQUE > ZERO
+                   COMPUTE CTA-SALDO = CTA-SALDO - WS-VALOR-JUROS-CHEQUE
+                   ADD WS-VALOR-JUROS-CHEQUE TO
+                       CTA-VALOR-USO-CHEQUE-ESP
+                   MOVE CTA-NUM-CONTA TO LOG-NUM-CONTA
+                   SET LOG-TIPO-JUROS-CHEQUE TO TRUE
+                   MOVE WS-VALOR-JUROS-CHEQUE TO LOG-VALOR
+                   MOVE WS-DATA-HOJE TO LOG-DATA-MOVTO
+                   MOVE WS-HORA-AGORA TO LOG-HORA-MOVTO
+                   MOVE CTA-SALDO TO LOG-SALDO-RESULTANTE
+                   WRITE LOG-REGISTRO
+                   DISPLAY "JUROS DE CHEQUE ESPECIAL COBRADOS: "
+                           WS-VALOR-JUROS-CHEQUE
+               END-IF.
