@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       FERIADO                                         *
+      *DESCRICAO:      LAYOUT DO CADASTRO DE FERIADOS (FERMESTR)       *
+      *USADO POR:      AP010, DTUTIL, RFP010                           *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *15/08/2026 GFD  CRIACAO DO LAYOUT DE FERIADO POR ANO
+      *----------------------------------------------------------------*
+       01  FER-REGISTRO.
+           05  FER-CHAVE.
+               10  FER-ANO              PIC 9(04).
+               10  FER-DATA             PIC 9(08).
+           05  FER-DESCRICAO            PIC X(30).
