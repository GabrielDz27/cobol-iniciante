@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       CASSETE                                         *
+      *DESCRICAO:      LAYOUT DO INVENTARIO DE CEDULAS DO CAIXA (CASMEST)*
+      *USADO POR:      CEP010, CEP040                                  *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *14/08/2026 GFD  CRIACAO DO LAYOUT DE CASSETE DE CEDULAS
+      *20/08/2026 GFD  CORRIGIDO O "USADO POR" -- O CEP040 (REPOSICAO
+      *                DE CEDULAS) TAMBEM COPIA ESTE LAYOUT.
+      *----------------------------------------------------------------*
+       01  CASS-REGISTRO.
+           05  CASS-CHAVE.
+               10  CASS-DENOMINACAO     PIC 9(03).
+           05  CASS-QTD-NOTAS           PIC 9(05) COMP.
+           05  CASS-QTD-MINIMA          PIC 9(05) COMP.
