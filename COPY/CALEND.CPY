@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *COPYBOOK:       CALEND                                          *
+      *DESCRICAO:      TABELA DE DIAS DA SEMANA COMPARTILHADA          *
+      *                (EXTRAIDA DO WS-DD-SEMANA ORIGINAL DO AP010)    *
+      *USADO POR:      AP010, DTUTIL, RFP010                           *
+      *----------------------------------------------------------------*
+      *MODIFICATIONS
+      *DATE       INIT DESCRIPTION
+      *15/08/2026 GFD  EXTRACAO PARA COPYBOOK COMPARTILHADO. CORRIGIDO
+      *                O NOME DA TERCA-FEIRA (ERA '03TECA').
+      *----------------------------------------------------------------*
+       01  CAL-TABELA-SEMANA.
+           03  FILLER               PIC X(9) VALUE '01DOMINGO'.
+           03  FILLER               PIC X(9) VALUE '02SEGUNDA'.
+           03  FILLER               PIC X(9) VALUE '03TERCA'.
+           03  FILLER               PIC X(9) VALUE '04QUARTA'.
+           03  FILLER               PIC X(9) VALUE '05QUINTA'.
+           03  FILLER               PIC X(9) VALUE '06SEXTA'.
+           03  FILLER               PIC X(9) VALUE '07SABADO'.
+       01  CAL-TAB-SEMANA REDEFINES CAL-TABELA-SEMANA OCCURS 7 TIMES.
+           03  CAL-N-DD             PIC 99.
+           03  CAL-NM-DD            PIC X(07).
